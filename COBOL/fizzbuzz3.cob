@@ -1,35 +1,581 @@
+      *=================================================================
+      * PROGRAM-ID: FIZZBUZ3
+      *
+      * FIZZBUZZ "EVALUATE MOD 15" VARIANT.  LOGICALLY EQUIVALENT
+      * TO FIZZBUZ1 AND FIZZBUZ2 - SEE FBZCMPR FOR THE
+      * RECONCILIATION CHECK THAT KEEPS THEM IN STEP.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL PROGRAM (AS FIZZBUZZ).
+      *   2026-08-09  AS  RENAMED TO FIZZBUZ3; LIMIT IS NOW READ
+      *                   AT RUN TIME FROM THE FBZPARM PARAMETER
+      *                   FILE INSTEAD OF BEING A COMPILE-TIME
+      *                   CONSTANT.
+      *   2026-08-09  AS  RESULTS ARE NOW WRITTEN ONE RECORD PER
+      *                   NUM TO THE FIZZOUT OUTPUT FILE INSTEAD OF
+      *                   BEING DISPLAYED TO SYSOUT.
+      *   2026-08-09  AS  FIZZOUT-RECORD NOW COMES FROM THE SHARED
+      *                   FBZREC COPYBOOK INSTEAD OF A LOCAL LAYOUT.
+      *   2026-08-09  AS  ADDED END-OF-RUN CONTROL/SUMMARY REPORT
+      *                   WITH COUNTS BY CATEGORY.
+      *   2026-08-09  AS  OUTPUT RECORD IS NOW SPACE-FILLED BEFORE
+      *                   EACH WRITE SO THE UNUSED FBZREC FILLER
+      *                   POSITIONS DO NOT CARRY LOW-VALUES INTO
+      *                   FIZZOUT; COUNTERS ARE NOW ZEROED WITH
+      *                   INITIALIZE SO THE COMP FIELDS IN FBZCNTS
+      *                   COME UP TRUE BINARY ZERO.
+      *   2026-08-09  AS  ADDED CHECKPOINT/RESTART SUPPORT - THE
+      *                   LAST COMPLETED NUM IS SAVED EVERY
+      *                   WS-CHECKPOINT-INTERVAL ITERATIONS SO AN
+      *                   ABENDED RUN CAN RESUME INSTEAD OF
+      *                   REPROCESSING THE WHOLE RANGE.
+      *   2026-08-09  AS  ADDED FBZIDX, A KEYED (BY NUM) OUTPUT FILE
+      *                   ALONGSIDE FIZZOUT SO A DOWNSTREAM JOB CAN
+      *                   LOOK UP ONE NUM'S RESULT WITHOUT READING
+      *                   THE WHOLE SEQUENTIAL LISTING.
+      *   2026-08-09  AS  ADDED AN AUDIT RECORD (JOB, PROGRAM-ID,
+      *                   RUN DATE/TIME, LIMIT, RECORD COUNT) WRITTEN
+      *                   TO THE SHARED FBZAUDIT LOG AT THE END OF
+      *                   EVERY RUN SO A QUESTIONABLE REPORT CAN BE
+      *                   TRACED BACK TO THE JOB AND VARIANT THAT
+      *                   PRODUCED IT.
+      *   2026-08-09  AS  ADDED A CSV OUTPUT MODE, SELECTED BY
+      *                   FBZ-PARM-OUTPUT-MODE, THAT WRITES A
+      *                   DELIMITED FBZCSV FILE (WITH HEADER ROW)
+      *                   INSTEAD OF THE FIXED-FIELD FIZZOUT
+      *                   LISTING FOR SPREADSHEET IMPORT.
+      *   2026-08-09  AS  WIDENED WS-LIMIT, NUM AND PRN FROM THREE
+      *                   DIGITS TO FIVE SO A LIMIT UP TO 99999 IS
+      *                   PROCESSED CORRECTLY END TO END INSTEAD OF
+      *                   SILENTLY TRUNCATING WHEN MOVED OUT OF
+      *                   FBZPARM'S ALREADY-FIVE-DIGIT LIMIT FIELD.
+      *   2026-08-09  AS  ADDED FBZFEED, A FIXED-FORMAT INTERFACE
+      *                   FILE IN THE LAYOUT THE WAREHOUSE SLOTTING
+      *                   SYSTEM'S INPUT JOB EXPECTS, WRITTEN
+      *                   ALONGSIDE FIZZOUT SO SLOTTING CAN CONSUME
+      *                   OUR CATEGORY ASSIGNMENTS DIRECTLY INSTEAD
+      *                   OF RE-KEYING THEM BY HAND.
+      *   2026-08-09  AS  ADDED BLOCK CONTAINS 0 RECORDS TO FIZZOUT,
+      *                   FBZIDX, FBZCSV AND FBZFEED SO A LARGE-LIMIT
+      *                   RUN GROUPS MANY LOGICAL RECORDS INTO EACH
+      *                   PHYSICAL I/O INSTEAD OF ONE PHYSICAL WRITE
+      *                   PER NUM - THE ACCESS METHOD CHOOSES THE
+      *                   BLOCKING FACTOR.
+      *   2026-08-09  AS  FILE OPENS FOR FIZZOUT/FBZCSV, FBZIDX AND
+      *                   FBZFEED ARE NOW STATUS-CHECKED, AND THE RUN
+      *                   ABENDS WITH A DISTINCT RETURN-CODE (16, 20,
+      *                   24, 28) PER FAILURE REASON INSTEAD OF ONE
+      *                   CODE FOR EVERY ABNORMAL CONDITION - RETURN-
+      *                   CODE IS NOW SET TO 0 EXPLICITLY ON A CLEAN
+      *                   COMPLETION SO THE JOB SCHEDULER CAN TELL A
+      *                   GOOD RUN FROM A BAD ONE INSTEAD OF EVERY
+      *                   RUN LOOKING THE SAME.
+      *   2026-08-09  AS  FBZ-CHECKPOINT-FILE AND FBZ-AUDIT-FILE ARE
+      *                   NOW SELECT OPTIONAL - NEITHER DD IS
+      *                   GUARANTEED TO EXIST ON A FIRST RUN, AND AN
+      *                   OPEN AGAINST A MISSING NON-OPTIONAL FILE
+      *                   ABENDS INSTEAD OF RETURNING A TESTABLE FILE
+      *                   STATUS.  9999-ABEND NOW WRITES AN AUDIT
+      *                   RECORD BEFORE STOPPING SO AN ABORTED RUN
+      *                   LEAVES A TRAIL IN FBZAUDIT THE SAME AS A
+      *                   CLEAN ONE, RECORDING THE FAILING RETURN-
+      *                   CODE.
+      *   2026-08-09  AS  FBZ-OUTPUT-RECORD NOW CARRIES FBZ-REC-
+      *                   PRODUCER, THE ONE-DIGIT VARIANT NUMBER OF
+      *                   THE PROGRAM THAT WROTE THE RECORD, SO A
+      *                   DOWNSTREAM READER OF FIZZOUT CAN TELL WHICH
+      *                   VARIANT PRODUCED IT WITHOUT RELYING ON THE
+      *                   NAME OF WHATEVER STEP HAPPENS TO OPEN THE
+      *                   FILE.  CARRIED THROUGH TO FBZIDX AS WELL.
+      *   2026-08-09  AS  FBZ-PARM-FILE IS NOW SELECT OPTIONAL AS
+      *                   WELL - 1000-INITIALIZE ALREADY FALLS BACK TO
+      *                   THE DEFAULT LIMIT OF 100 WHEN THE OPEN OR
+      *                   READ STATUS COMES BACK NON-ZERO, BUT A PLAIN
+      *                   SELECT AGAINST A MISSING FBZPARM DD ABENDS
+      *                   BEFORE THAT FALLBACK EVER RUNS.
+      *   2026-08-09  AS  5000-WRITE-CHECKPOINT NOW CHECKS FILE STATUS
+      *                   ON THE OPEN AND THE WRITE, LIKE EVERY OTHER
+      *                   FILE THIS PROGRAM WRITES, AND ABENDS WITH
+      *                   RETURN-CODE 32 IF EITHER FAILS.  SELECT
+      *                   OPTIONAL ONLY LETS OPEN INPUT SUCCEED
+      *                   AGAINST A MISSING FBZCHKPT DD (SEE
+      *                   1500-CHECK-RESTART) - IT DOES NOT MAKE OPEN
+      *                   OUTPUT SAFE AGAINST ONE, SINCE THERE IS NO
+      *                   DD TO RESOLVE A DATASET NAME AGAINST.
+      *                   1500-CHECK-RESTART NOW CLOSES FBZ-CHECKPOINT-
+      *                   FILE UNCONDITIONALLY AFTER OPEN INPUT
+      *                   INSTEAD OF ONLY WHEN STATUS IS "00" - A
+      *                   MISSING OPTIONAL FILE OPENS WITH STATUS "05",
+      *                   NOT "00", SO THE OLD TEST LEFT IT OPEN AND
+      *                   MADE 5000-WRITE-CHECKPOINT'S NEW OPEN OUTPUT
+      *                   FAIL WITH A DUPLICATE-OPEN STATUS ON EVERY
+      *                   FRESH RUN.
+      *=================================================================
        identification division.
-       program-id. FizzBuzz.
+       program-id. FIZZBUZ3.
        author. Andreas Suhre.
+       installation. DATA PROCESSING.
+       date-written. 2026-08-09.
+       date-compiled.
 
-      *=================================================================
+       environment division.
+       input-output section.
+       file-control.
+           select optional FBZ-PARM-FILE assign to FBZPARM
+               organization is line sequential
+               file status is WS-PARM-STATUS.
+           select FIZZOUT-FILE assign to FIZZOUT
+               organization is line sequential
+               file status is WS-FIZZOUT-STATUS.
+           select optional FBZ-CHECKPOINT-FILE assign to FBZCHKPT
+               organization is line sequential
+               file status is WS-CHKPT-STATUS.
+           select FBZ-INDEX-FILE assign to FBZIDX
+               organization is indexed
+               access mode is sequential
+               record key is FBZ-IDX-NUM
+               file status is WS-FBZIDX-STATUS.
+           select optional FBZ-AUDIT-FILE assign to FBZAUDIT
+               organization is line sequential
+               file status is WS-AUDIT-STATUS.
+           select FBZ-CSV-FILE assign to FBZCSV
+               organization is line sequential
+               file status is WS-CSV-STATUS.
+           select FBZ-FEED-FILE assign to FBZFEED
+               organization is line sequential
+               file status is WS-FEED-STATUS.
 
        data division.
+       file section.
+       fd  FBZ-PARM-FILE
+           recording mode is F.
+           copy FBZPARM.
+
+       fd  FIZZOUT-FILE
+           block contains 0 records
+           recording mode is F.
+           copy FBZREC.
+
+       fd  FBZ-CHECKPOINT-FILE
+           recording mode is F.
+           copy FBZCHK.
+
+       fd  FBZ-INDEX-FILE
+           block contains 0 records.
+           copy FBZREC replacing FBZ-OUTPUT-RECORD by FBZ-INDEX-RECORD
+               FBZ-REC-NUM by FBZ-IDX-NUM
+               FBZ-REC-CATEGORY by FBZ-IDX-CATEGORY
+               FBZ-REC-TEXT by FBZ-IDX-TEXT
+               FBZ-REC-PRODUCER by FBZ-IDX-PRODUCER
+               FBZ-CAT-FIZZ by FBZ-IDX-CAT-FIZZ
+               FBZ-CAT-BUZZ by FBZ-IDX-CAT-BUZZ
+               FBZ-CAT-FIZZBUZZ by FBZ-IDX-CAT-FIZZBUZZ
+               FBZ-CAT-NUMBER by FBZ-IDX-CAT-NUMBER.
+
+       fd  FBZ-AUDIT-FILE
+           recording mode is F.
+           copy FBZAUD.
+
+       fd  FBZ-CSV-FILE
+           block contains 0 records
+           recording mode is F.
+           copy FBZCSV.
+
+       fd  FBZ-FEED-FILE
+           block contains 0 records
+           recording mode is F.
+           copy FBZFEED.
+
        working-storage section.
-       01 Lim constant as 100.
-       01 Num pic 999.
-       01 Prn pic ZZ9.
+       01  WS-PARM-STATUS          pic X(02).
+       01  WS-FIZZOUT-STATUS       pic X(02).
+       01  WS-CHKPT-STATUS         pic X(02).
+       01  WS-FBZIDX-STATUS        pic X(02).
+       01  WS-AUDIT-STATUS         pic X(02).
+       01  WS-CSV-STATUS           pic X(02).
+       01  WS-FEED-STATUS          pic X(02).
+       01  WS-CSV-PTR              pic 99.
+       01  WS-CSV-TEXT             pic X(40).
+       01  WS-TIME-NOW             pic X(08).
+       01  WS-LIMIT                pic 9(05).
+       01  WS-LIMIT-SWITCH         pic X(01).
+           88  FBZ-LIMIT-VALID          value "Y".
+           88  FBZ-LIMIT-INVALID        value "N".
+       01  WS-START-NUM            pic 9(05).
+       01  WS-CHECKPOINT-INTERVAL  pic 9(03) value 10.
+       01  WS-CHECKPOINT-COUNT     pic 9(03) comp value 0.
+       01  Num                     pic 9(05).
+       01  Prn                     pic ZZZZ9.
 
-      *=================================================================
+       copy FBZCNTS.
 
+      *=================================================================
+      * PROCEDURE DIVISION
+      *=================================================================
        procedure division.
 
-       perform varying Num from 1 by 1 until Num > Lim
-         evaluate function mod(Num 15)
-           when = 0
-                display "FizzBuzz" no advancing
-           when = 3 or 6 or 9 or 12
-                display "Fizz" no advancing
-           when = 5 or 10
-                display "Buzz" no advancing
-           when other
-                move Num to Prn
-                display function trim(Prn) no advancing
-         end-evaluate
-         if Num < Lim
-           display ", " no advancing
-         end-if
-       end-perform
-       display space
-
-       stop run.
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+               thru 1000-EXIT
+           perform 2000-PROCESS-RANGE
+               thru 2000-EXIT
+               varying Num from WS-START-NUM by 1
+               until Num > WS-LIMIT
+           perform 6000-WRITE-SUMMARY-REPORT
+               thru 6000-EXIT
+           perform 7000-WRITE-AUDIT-RECORD
+               thru 7000-EXIT
+           if FBZ-MODE-CSV
+               close FBZ-CSV-FILE
+           else
+               close FIZZOUT-FILE
+           end-if
+           close FBZ-INDEX-FILE
+           close FBZ-FEED-FILE
+           move 0 to return-code
+           stop run.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - READ THE RUN-TIME PARAMETER FILE AND
+      * ESTABLISH THE LIMIT FOR THIS RUN.  IF THE PARAMETER FILE IS
+      * MISSING OR EMPTY THE TRADITIONAL DEFAULT OF 100 IS USED.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           initialize FBZ-COUNTERS
+           move 100 to WS-LIMIT
+           open input FBZ-PARM-FILE
+           if WS-PARM-STATUS = "00"
+               read FBZ-PARM-FILE
+               if WS-PARM-STATUS = "00"
+                   move FBZ-PARM-LIMIT to WS-LIMIT
+               end-if
+               close FBZ-PARM-FILE
+           end-if
+           if FBZ-PARM-OUTPUT-MODE not = "L"
+               and FBZ-PARM-OUTPUT-MODE not = "C"
+               set FBZ-MODE-LISTING to true
+           end-if
+           perform 1200-VALIDATE-LIMIT
+               thru 1200-EXIT
+           if FBZ-LIMIT-INVALID
+               move 16 to return-code
+               go to 9999-ABEND
+           end-if
+           perform 1500-CHECK-RESTART
+               thru 1500-EXIT
+           if WS-START-NUM > 1
+               if FBZ-MODE-CSV
+                   open extend FBZ-CSV-FILE
+                   if WS-CSV-STATUS not = "00"
+                       display "FIZZBUZ3 - FBZCSV OPEN FAILED - STATUS "
+                           WS-CSV-STATUS
+                       move 20 to return-code
+                       go to 9999-ABEND
+                   end-if
+               else
+                   open extend FIZZOUT-FILE
+                   if WS-FIZZOUT-STATUS not = "00"
+                       display "FIZZBUZ3 - FIZZOUT OPEN FAILED -"
+                       " STATUS " WS-FIZZOUT-STATUS
+                       move 20 to return-code
+                       go to 9999-ABEND
+                   end-if
+               end-if
+               open i-o FBZ-INDEX-FILE
+               if WS-FBZIDX-STATUS not = "00"
+                   display "FIZZBUZ3 - FBZIDX OPEN FAILED - STATUS "
+                       WS-FBZIDX-STATUS
+                   move 24 to return-code
+                   go to 9999-ABEND
+               end-if
+               open extend FBZ-FEED-FILE
+               if WS-FEED-STATUS not = "00"
+                   display "FIZZBUZ3 - FBZFEED OPEN FAILED - STATUS "
+                       WS-FEED-STATUS
+                   move 28 to return-code
+                   go to 9999-ABEND
+               end-if
+           else
+               if FBZ-MODE-CSV
+                   open output FBZ-CSV-FILE
+                   if WS-CSV-STATUS not = "00"
+                       display "FIZZBUZ3 - FBZCSV OPEN FAILED - STATUS "
+                           WS-CSV-STATUS
+                       move 20 to return-code
+                       go to 9999-ABEND
+                   end-if
+                   perform 1600-WRITE-CSV-HEADER
+                       thru 1600-EXIT
+               else
+                   open output FIZZOUT-FILE
+                   if WS-FIZZOUT-STATUS not = "00"
+                       display "FIZZBUZ3 - FIZZOUT OPEN FAILED -"
+                       " STATUS " WS-FIZZOUT-STATUS
+                       move 20 to return-code
+                       go to 9999-ABEND
+                   end-if
+               end-if
+               open output FBZ-INDEX-FILE
+               if WS-FBZIDX-STATUS not = "00"
+                   display "FIZZBUZ3 - FBZIDX OPEN FAILED - STATUS "
+                       WS-FBZIDX-STATUS
+                   move 24 to return-code
+                   go to 9999-ABEND
+               end-if
+               open output FBZ-FEED-FILE
+               if WS-FEED-STATUS not = "00"
+                   display "FIZZBUZ3 - FBZFEED OPEN FAILED - STATUS "
+                       WS-FEED-STATUS
+                   move 28 to return-code
+                   go to 9999-ABEND
+               end-if
+           end-if.
+       1000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 1600-WRITE-CSV-HEADER - WRITE THE ONE-TIME COLUMN HEADER ROW
+      * TO A FRESHLY-OPENED FBZCSV FILE SO A SPREADSHEET IMPORT
+      * PICKS UP PROPER COLUMN NAMES INSTEAD OF TREATING THE FIRST
+      * DATA ROW AS THE HEADER.
+      *-----------------------------------------------------------------
+       1600-WRITE-CSV-HEADER.
+           move spaces to FBZ-CSV-RECORD
+           move "NUM,CATEGORY,TEXT" to FBZ-CSV-LINE
+           write FBZ-CSV-RECORD.
+       1600-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 1200-VALIDATE-LIMIT - THE LIMIT MUST BE A POSITIVE NUMBER
+      * THAT FITS IN NUM'S PIC 9(05).  A ZERO, NON-NUMERIC, OR
+      * OUT-OF-RANGE LIMIT IS REJECTED HERE RATHER THAN LET THROUGH
+      * TO SILENTLY DO NOTHING OR TRUNCATE IN THE PROCESS-RANGE LOOP.
+      * WS-LIMIT IS THE SAME PIC 9(05) WIDTH AS FBZ-PARM-LIMIT SO THE
+      * MOVE IN 1000-INITIALIZE CANNOT ITSELF TRUNCATE A LARGE LIMIT
+      * BEFORE THIS CHECK EVER SEES IT.
+      *-----------------------------------------------------------------
+       1200-VALIDATE-LIMIT.
+           set FBZ-LIMIT-VALID to true
+           if WS-LIMIT is not numeric
+               or WS-LIMIT = zero
+               or WS-LIMIT > 99999
+               set FBZ-LIMIT-INVALID to true
+               display "FIZZBUZ3 - INVALID LIMIT " WS-LIMIT
+                   " - MUST BE 1 THROUGH 99999 - RUN TERMINATED"
+           end-if.
+       1200-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 1500-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR
+      * RUN OF THIS PROGRAM AGAINST THE SAME LIMIT.  IF ONE EXISTS
+      * AND IS NOT ALREADY COMPLETE, RESUME FROM THE NUM AFTER THE
+      * LAST ONE CHECKPOINTED.  OTHERWISE START FRESH AT NUM 1.
+      *-----------------------------------------------------------------
+       1500-CHECK-RESTART.
+           move 1 to WS-START-NUM
+           open input FBZ-CHECKPOINT-FILE
+           if WS-CHKPT-STATUS = "00"
+               read FBZ-CHECKPOINT-FILE
+               if WS-CHKPT-STATUS = "00"
+                   and FBZ-CHK-PROGRAM-ID = "FIZZBUZ3"
+                   and FBZ-CHK-LIMIT = WS-LIMIT
+                   and FBZ-CHK-LAST-NUM < WS-LIMIT
+                   compute WS-START-NUM = FBZ-CHK-LAST-NUM + 1
+               end-if
+           end-if
+           close FBZ-CHECKPOINT-FILE.
+       1500-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESS-RANGE - DETERMINE THE FIZZBUZZ CATEGORY FOR ONE
+      * VALUE OF NUM AND WRITE ITS OUTPUT RECORD.  PERFORMED OUT OF
+      * LINE BY THE VARYING CLAUSE ON THE MAINLINE PERFORM.
+      *-----------------------------------------------------------------
+       2000-PROCESS-RANGE.
+           move spaces to FBZ-OUTPUT-RECORD
+           move "3" to FBZ-REC-PRODUCER
+           move Num to FBZ-REC-NUM
+           evaluate function mod(Num 15)
+               when = 0
+                   move "FIZZBUZZ" to FBZ-REC-CATEGORY
+                   move "FizzBuzz" to FBZ-REC-TEXT
+                   add 1 to FBZ-CNT-FIZZBUZZ
+               when = 3 or 6 or 9 or 12
+                   move "FIZZ" to FBZ-REC-CATEGORY
+                   move "Fizz" to FBZ-REC-TEXT
+                   add 1 to FBZ-CNT-FIZZ-ONLY
+               when = 5 or 10
+                   move "BUZZ" to FBZ-REC-CATEGORY
+                   move "Buzz" to FBZ-REC-TEXT
+                   add 1 to FBZ-CNT-BUZZ-ONLY
+               when other
+                   move Num to Prn
+                   move "NUMBER" to FBZ-REC-CATEGORY
+                   move Prn to FBZ-REC-TEXT
+                   add 1 to FBZ-CNT-PLAIN-NUMBER
+           end-evaluate
+           add 1 to FBZ-CNT-TOTAL
+           if FBZ-MODE-CSV
+               perform 2500-WRITE-CSV-RECORD
+                   thru 2500-EXIT
+           else
+               write FBZ-OUTPUT-RECORD
+           end-if
+           move spaces to FBZ-INDEX-RECORD
+           move FBZ-REC-NUM to FBZ-IDX-NUM
+           move FBZ-REC-CATEGORY to FBZ-IDX-CATEGORY
+           move FBZ-REC-TEXT to FBZ-IDX-TEXT
+           move FBZ-REC-PRODUCER to FBZ-IDX-PRODUCER
+           write FBZ-INDEX-RECORD
+           move spaces to FBZ-FEED-RECORD
+           move FBZ-REC-NUM to FBZ-FEED-ITEM-NUM
+           evaluate true
+               when FBZ-CAT-FIZZ in FBZ-OUTPUT-RECORD
+                   move "FIZZ" to FBZ-FEED-BIN-CODE
+                   move "FIZZ BIN" to FBZ-FEED-BIN-DESC
+               when FBZ-CAT-BUZZ in FBZ-OUTPUT-RECORD
+                   move "BUZZ" to FBZ-FEED-BIN-CODE
+                   move "BUZZ BIN" to FBZ-FEED-BIN-DESC
+               when FBZ-CAT-FIZZBUZZ in FBZ-OUTPUT-RECORD
+                   move "FBUZ" to FBZ-FEED-BIN-CODE
+                   move "FIZZBUZZ BIN" to FBZ-FEED-BIN-DESC
+               when FBZ-CAT-NUMBER in FBZ-OUTPUT-RECORD
+                   move "PLN " to FBZ-FEED-BIN-CODE
+                   move "PLAIN NUMBER BIN" to FBZ-FEED-BIN-DESC
+               when other
+                   move "OTHR" to FBZ-FEED-BIN-CODE
+                   move "UNMAPPED CATEGORY BIN" to FBZ-FEED-BIN-DESC
+           end-evaluate
+           write FBZ-FEED-RECORD
+           add 1 to WS-CHECKPOINT-COUNT
+           if WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               perform 5000-WRITE-CHECKPOINT
+                   thru 5000-EXIT
+               move 0 to WS-CHECKPOINT-COUNT
+           end-if.
+       2000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 2500-WRITE-CSV-RECORD - BUILD ONE DELIMITED CSV ROW FROM THE
+      * OUTPUT RECORD FIELDS ALREADY SET IN 2000-PROCESS-RANGE AND
+      * WRITE IT TO THE FBZCSV FILE IN PLACE OF THE FIXED-FIELD
+      * FIZZOUT RECORD.  THE PLAIN-NUMBER CASE SUBSTITUTES THE
+      * ZERO-PADDED NUM FOR THE TEXT COLUMN - FBZ-REC-TEXT THERE
+      * HOLDS A RIGHT-JUSTIFIED PIC ZZ9 VALUE (LEADING SPACES) FOR
+      * PRINT ALIGNMENT, WHICH "DELIMITED BY SPACE" WOULD TRIM TO
+      * NOTHING.
+      *-----------------------------------------------------------------
+       2500-WRITE-CSV-RECORD.
+           move spaces to FBZ-CSV-RECORD
+           move 1 to WS-CSV-PTR
+           move FBZ-REC-TEXT to WS-CSV-TEXT
+           if FBZ-CAT-NUMBER in FBZ-OUTPUT-RECORD
+               move FBZ-REC-NUM to WS-CSV-TEXT
+           end-if
+           string
+               FBZ-REC-NUM delimited by size
+               "," delimited by size
+               FBZ-REC-CATEGORY delimited by space
+               "," delimited by size
+               WS-CSV-TEXT delimited by space
+               into FBZ-CSV-LINE
+               with pointer WS-CSV-PTR
+           end-string
+           write FBZ-CSV-RECORD.
+       2500-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 5000-WRITE-CHECKPOINT - SAVE THE LAST COMPLETED NUM SO A
+      * SUBSEQUENT RUN CAN RESTART FROM HERE INSTEAD OF REPROCESSING
+      * THE WHOLE RANGE.  THE CHECKPOINT FILE HOLDS A SINGLE RECORD
+      * THAT IS REWRITTEN EACH TIME THIS PARAGRAPH IS PERFORMED.
+      *-----------------------------------------------------------------
+       5000-WRITE-CHECKPOINT.
+           move spaces to FBZ-CHECKPOINT-RECORD
+           move "FIZZBUZ3" to FBZ-CHK-PROGRAM-ID
+           move WS-LIMIT to FBZ-CHK-LIMIT
+           move Num to FBZ-CHK-LAST-NUM
+           open output FBZ-CHECKPOINT-FILE
+           if WS-CHKPT-STATUS not = "00"
+               display "FIZZBUZ3 - FBZCHKPT OPEN FAILED - STATUS "
+                   WS-CHKPT-STATUS
+               move 32 to return-code
+               go to 9999-ABEND
+           end-if
+           write FBZ-CHECKPOINT-RECORD
+           if WS-CHKPT-STATUS not = "00"
+               display "FIZZBUZ3 - FBZCHKPT WRITE FAILED - STATUS "
+                   WS-CHKPT-STATUS
+               move 32 to return-code
+               go to 9999-ABEND
+           end-if
+           close FBZ-CHECKPOINT-FILE.
+       5000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 6000-WRITE-SUMMARY-REPORT - DISPLAY THE END-OF-RUN CONTROL
+      * TOTALS SO OPERATIONS CAN RECONCILE THE RUN AGAINST THE
+      * LIMIT INSTEAD OF EYEBALLING THE LISTING.
+      *-----------------------------------------------------------------
+       6000-WRITE-SUMMARY-REPORT.
+           display "FIZZBUZ3 CONTROL/SUMMARY REPORT"
+           display "  LIMIT PROCESSED . . . . . " WS-LIMIT
+           display "  FIZZ ONLY . . . . . . . . " FBZ-CNT-FIZZ-ONLY
+           display "  BUZZ ONLY . . . . . . . . " FBZ-CNT-BUZZ-ONLY
+           display "  FIZZBUZZ. . . . . . . . . " FBZ-CNT-FIZZBUZZ
+           display "  PLAIN NUMBERS . . . . . . " FBZ-CNT-PLAIN-NUMBER
+           display "  TOTAL RECORDS WRITTEN . . " FBZ-CNT-TOTAL.
+       6000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 7000-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO THE SHARED
+      * AUDIT LOG IDENTIFYING THE JOB, THIS PROGRAM, AND THE LIMIT
+      * AND RECORD COUNT THIS RUN PRODUCED.  THE LOG IS OPENED
+      * EXTEND SO EVERY VARIANT'S RUNS ACCUMULATE IN ONE FILE; IF IT
+      * DOES NOT YET EXIST THIS IS THE FIRST RUN AND IT IS CREATED.
+      *-----------------------------------------------------------------
+       7000-WRITE-AUDIT-RECORD.
+           move spaces to FBZ-AUDIT-RECORD
+           display "JOBNAME" upon environment-name
+           accept FBZ-AUD-JOB-NAME from environment-value
+           move "FIZZBUZ3" to FBZ-AUD-PROGRAM-ID
+           accept FBZ-AUD-RUN-DATE from date YYYYMMDD
+           accept WS-TIME-NOW from time
+           move WS-TIME-NOW(1:6) to FBZ-AUD-RUN-TIME
+           move WS-LIMIT to FBZ-AUD-LIMIT-USED
+           move FBZ-CNT-TOTAL to FBZ-AUD-REC-COUNT
+           move return-code to FBZ-AUD-RETURN-CODE
+           open extend FBZ-AUDIT-FILE
+           if WS-AUDIT-STATUS not = "00"
+               open output FBZ-AUDIT-FILE
+           end-if
+           write FBZ-AUDIT-RECORD
+           close FBZ-AUDIT-FILE.
+       7000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 9999-ABEND - COMMON FATAL-ERROR EXIT.  REACHED BY GO TO FROM
+      * ANYWHERE IN THE PROCEDURE DIVISION THAT DETECTS A CONDITION
+      * THE RUN CANNOT CONTINUE FROM, WITH RETURN-CODE ALREADY SET BY
+      * THE PARAGRAPH THAT DETECTED THE PROBLEM (16 - INVALID LIMIT,
+      * 20 - LISTING/CSV OUTPUT FILE OPEN FAILED, 24 - FBZIDX OPEN
+      * FAILED, 28 - FBZFEED OPEN FAILED, 32 - FBZCHKPT OPEN OR
+      * WRITE FAILED) SO THE JOB SCHEDULER AND ANY COND-BASED STEP
+      * CHAIN CAN TELL ONE FAILURE FROM ANOTHER INSTEAD OF SEEING ONE
+      * UNDIFFERENTIATED NON-ZERO CODE.  WRITES
+      * AN AUDIT RECORD BEFORE STOPPING SO A FAILED RUN LEAVES THE
+      * SAME TRAIL IN FBZAUDIT A SUCCESSFUL ONE DOES, WITH THE
+      * FAILING RETURN-CODE IN PLACE OF A CLEAN ONE.
+      *-----------------------------------------------------------------
+       9999-ABEND.
+           perform 7000-WRITE-AUDIT-RECORD
+               thru 7000-EXIT
+           stop run.
