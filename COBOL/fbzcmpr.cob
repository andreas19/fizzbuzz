@@ -0,0 +1,267 @@
+      *=================================================================
+      * PROGRAM-ID: FBZCMPR
+      *
+      * RECONCILIATION CHECK FOR THE THREE LOGICALLY-EQUIVALENT
+      * FIZZBUZZ VARIANTS.  FIZZBUZ1 (NESTED-IF), FIZZBUZ2 (EVALUATE
+      * MOD 3 ALSO MOD 5) AND FIZZBUZ3 (EVALUATE MOD 15) ARE ALL
+      * SUPPOSED TO PRODUCE BYTE-IDENTICAL CATEGORY ASSIGNMENTS FOR
+      * THE SAME LIMIT.  FIZZBUZ4 (STRING-BUILT RESULT) IS NOT PART
+      * OF THIS CHECK - ITS OUTPUT TEXT IS BUILT DIFFERENTLY AND IS
+      * NOT EXPECTED TO READ IDENTICALLY TO THE OTHER THREE.  THIS
+      * PROGRAM READS THE THREE FIZZOUT LISTINGS IN LOCKSTEP (THEY
+      * ARE ALL WRITTEN IN ASCENDING NUM ORDER FROM 1) AND WRITES ONE
+      * MISMATCH RECORD FOR EVERY NUM WHERE THE THREE DISAGREE.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL PROGRAM.
+      *   2026-08-09  AS  1500-READ-ALL-THREE NOW TRACKS EACH FILE'S
+      *                   END-OF-FILE CONDITION SEPARATELY AND CALLS
+      *                   THE NEW 2500-WRITE-LENGTH-MISMATCH WHEN ONE
+      *                   LISTING ENDS BEFORE THE OTHERS, SO A RECORD
+      *                   COUNT DISAGREEMENT BETWEEN THE THREE
+      *                   VARIANTS IS REPORTED INSTEAD OF BEING
+      *                   DROPPED SILENTLY BY THE COMPARE LOOP'S
+      *                   PRE-TEST EXIT.
+      *   2026-08-09  AS  EACH FIZZOUTN-FILE'S COPY FBZREC REPLACING
+      *                   NOW ALSO RENAMES FBZ-REC-PRODUCER AND THE
+      *                   FOUR 88-LEVELS UNDER FBZ-REC-CATEGORY -
+      *                   THREE UNQUALIFIED COPIES OF EACH WERE
+      *                   OTHERWISE BUILT INTO THE DATA DIVISION,
+      *                   WHICH COMPILED CLEANLY ONLY BECAUSE NOTHING
+      *                   HERE REFERENCED THEM UNQUALIFIED.
+      *=================================================================
+       identification division.
+       program-id. FBZCMPR.
+       author. Andreas Suhre.
+       installation. DATA PROCESSING.
+       date-written. 2026-08-09.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select FIZZOUT1-FILE assign to FIZZOUT1
+               organization is line sequential
+               file status is WS-STATUS1.
+           select FIZZOUT2-FILE assign to FIZZOUT2
+               organization is line sequential
+               file status is WS-STATUS2.
+           select FIZZOUT3-FILE assign to FIZZOUT3
+               organization is line sequential
+               file status is WS-STATUS3.
+           select FBZCMP-REPORT-FILE assign to FBZCMPRT
+               organization is line sequential
+               file status is WS-RPT-STATUS.
+
+       data division.
+       file section.
+       fd  FIZZOUT1-FILE
+           recording mode is F.
+           copy FBZREC replacing FBZ-OUTPUT-RECORD by FBZ-REC1
+               FBZ-REC-NUM by FBZ-REC1-NUM
+               FBZ-REC-CATEGORY by FBZ-REC1-CATEGORY
+               FBZ-REC-TEXT by FBZ-REC1-TEXT
+               FBZ-REC-PRODUCER by FBZ-REC1-PRODUCER
+               FBZ-CAT-FIZZ by FBZ-REC1-CAT-FIZZ
+               FBZ-CAT-BUZZ by FBZ-REC1-CAT-BUZZ
+               FBZ-CAT-FIZZBUZZ by FBZ-REC1-CAT-FIZZBUZZ
+               FBZ-CAT-NUMBER by FBZ-REC1-CAT-NUMBER.
+
+       fd  FIZZOUT2-FILE
+           recording mode is F.
+           copy FBZREC replacing FBZ-OUTPUT-RECORD by FBZ-REC2
+               FBZ-REC-NUM by FBZ-REC2-NUM
+               FBZ-REC-CATEGORY by FBZ-REC2-CATEGORY
+               FBZ-REC-TEXT by FBZ-REC2-TEXT
+               FBZ-REC-PRODUCER by FBZ-REC2-PRODUCER
+               FBZ-CAT-FIZZ by FBZ-REC2-CAT-FIZZ
+               FBZ-CAT-BUZZ by FBZ-REC2-CAT-BUZZ
+               FBZ-CAT-FIZZBUZZ by FBZ-REC2-CAT-FIZZBUZZ
+               FBZ-CAT-NUMBER by FBZ-REC2-CAT-NUMBER.
+
+       fd  FIZZOUT3-FILE
+           recording mode is F.
+           copy FBZREC replacing FBZ-OUTPUT-RECORD by FBZ-REC3
+               FBZ-REC-NUM by FBZ-REC3-NUM
+               FBZ-REC-CATEGORY by FBZ-REC3-CATEGORY
+               FBZ-REC-TEXT by FBZ-REC3-TEXT
+               FBZ-REC-PRODUCER by FBZ-REC3-PRODUCER
+               FBZ-CAT-FIZZ by FBZ-REC3-CAT-FIZZ
+               FBZ-CAT-BUZZ by FBZ-REC3-CAT-BUZZ
+               FBZ-CAT-FIZZBUZZ by FBZ-REC3-CAT-FIZZBUZZ
+               FBZ-CAT-NUMBER by FBZ-REC3-CAT-NUMBER.
+
+       fd  FBZCMP-REPORT-FILE
+           recording mode is F.
+           copy FBZCMPO.
+
+       working-storage section.
+       01  WS-STATUS1              pic X(02).
+       01  WS-STATUS2              pic X(02).
+       01  WS-STATUS3              pic X(02).
+       01  WS-RPT-STATUS           pic X(02).
+       01  WS-EOF-SWITCH           pic X(01).
+           88  FBZCMP-EOF               value "Y".
+           88  FBZCMP-NOT-EOF            value "N".
+       01  WS-EOF-SWITCH1          pic X(01).
+           88  FBZCMP-EOF1              value "Y".
+           88  FBZCMP-NOT-EOF1           value "N".
+       01  WS-EOF-SWITCH2          pic X(01).
+           88  FBZCMP-EOF2              value "Y".
+           88  FBZCMP-NOT-EOF2           value "N".
+       01  WS-EOF-SWITCH3          pic X(01).
+           88  FBZCMP-EOF3              value "Y".
+           88  FBZCMP-NOT-EOF3           value "N".
+
+       copy FBZCMPC.
+
+      *=================================================================
+      * PROCEDURE DIVISION
+      *=================================================================
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+               thru 1000-EXIT
+           perform 2000-COMPARE-RECORDS
+               thru 2000-EXIT
+               until FBZCMP-EOF
+           perform 6000-WRITE-SUMMARY-REPORT
+               thru 6000-EXIT
+           close FIZZOUT1-FILE
+           close FIZZOUT2-FILE
+           close FIZZOUT3-FILE
+           close FBZCMP-REPORT-FILE
+           if FBZ-CMP-MISMATCH-COUNT > 0
+               move 8 to return-code
+           else
+               move 0 to return-code
+           end-if
+           stop run.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN THE THREE INPUT LISTINGS AND THE
+      * MISMATCH REPORT, ZERO THE SUMMARY COUNTERS, AND PRIME THE
+      * READ OF ALL THREE FILES FOR THE COMPARE LOOP.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           initialize FBZ-CMP-COUNTERS
+           set FBZCMP-NOT-EOF to true
+           set FBZCMP-NOT-EOF1 to true
+           set FBZCMP-NOT-EOF2 to true
+           set FBZCMP-NOT-EOF3 to true
+           open input FIZZOUT1-FILE
+           open input FIZZOUT2-FILE
+           open input FIZZOUT3-FILE
+           open output FBZCMP-REPORT-FILE
+           perform 1500-READ-ALL-THREE
+               thru 1500-EXIT.
+       1000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 1500-READ-ALL-THREE - READ THE NEXT RECORD FROM EACH OF THE
+      * THREE LISTINGS.  IF ANY OF THE THREE REACHES END OF FILE THE
+      * COMPARE LOOP STOPS - THE THREE VARIANTS SHOULD ALWAYS
+      * PRODUCE THE SAME NUMBER OF RECORDS FOR THE SAME LIMIT, SO
+      * ONE FILE RUNNING SHORT OR LONG IS ITSELF A MISMATCH.  EACH
+      * FILE'S OWN END-OF-FILE CONDITION IS TRACKED SEPARATELY SO
+      * THAT IF ONE FILE ENDS BEFORE THE OTHERS, THE TRAILING
+      * RECORD(S) JUST READ FROM THE STILL-OPEN FILE(S) ARE NOT
+      * SILENTLY DROPPED - 2500-WRITE-LENGTH-MISMATCH REPORTS THEM.
+      *-----------------------------------------------------------------
+       1500-READ-ALL-THREE.
+           read FIZZOUT1-FILE
+               at end
+                   set FBZCMP-EOF1 to true
+                   set FBZCMP-EOF to true
+           end-read
+           read FIZZOUT2-FILE
+               at end
+                   set FBZCMP-EOF2 to true
+                   set FBZCMP-EOF to true
+           end-read
+           read FIZZOUT3-FILE
+               at end
+                   set FBZCMP-EOF3 to true
+                   set FBZCMP-EOF to true
+           end-read
+           if FBZCMP-EOF
+               and not (FBZCMP-EOF1 and FBZCMP-EOF2 and FBZCMP-EOF3)
+               perform 2500-WRITE-LENGTH-MISMATCH
+                   thru 2500-EXIT
+           end-if.
+       1500-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 2500-WRITE-LENGTH-MISMATCH - REACHED FROM 1500-READ-ALL-THREE
+      * WHEN ONE OR TWO OF THE THREE LISTINGS HAVE ENDED BUT AT LEAST
+      * ONE HAS NOT - I.E. THE VARIANTS DISAGREE ON HOW MANY RECORDS
+      * THE RUN PRODUCED.  REPORTS THE NUM FROM WHICHEVER LISTING(S)
+      * STILL HAD A RECORD SO THE DISCREPANCY IS NOT LOST WHEN THE
+      * COMPARE LOOP STOPS ON THE NEXT ITERATION.
+      *-----------------------------------------------------------------
+       2500-WRITE-LENGTH-MISMATCH.
+           add 1 to FBZ-CMP-MISMATCH-COUNT
+           move spaces to FBZCMP-REPORT-RECORD
+           evaluate true
+               when FBZCMP-NOT-EOF1
+                   move FBZ-REC1-NUM to FBZCMP-RPT-NUM
+               when FBZCMP-NOT-EOF2
+                   move FBZ-REC2-NUM to FBZCMP-RPT-NUM
+               when FBZCMP-NOT-EOF3
+                   move FBZ-REC3-NUM to FBZCMP-RPT-NUM
+           end-evaluate
+           if FBZCMP-NOT-EOF1
+               move FBZ-REC1-CATEGORY to FBZCMP-RPT-CAT1
+           end-if
+           if FBZCMP-NOT-EOF2
+               move FBZ-REC2-CATEGORY to FBZCMP-RPT-CAT2
+           end-if
+           if FBZCMP-NOT-EOF3
+               move FBZ-REC3-CATEGORY to FBZCMP-RPT-CAT3
+           end-if
+           move "LENGTH MISMATCH" to FBZCMP-RPT-MESSAGE
+           write FBZCMP-REPORT-RECORD.
+       2500-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 2000-COMPARE-RECORDS - COMPARE THE CATEGORY FIELD OF THE
+      * CURRENT RECORD FROM EACH OF THE THREE LISTINGS.  WRITE A
+      * MISMATCH RECORD WHEN THEY DISAGREE, THEN READ THE NEXT
+      * RECORD FROM ALL THREE FOR THE NEXT PASS.
+      *-----------------------------------------------------------------
+       2000-COMPARE-RECORDS.
+           add 1 to FBZ-CMP-TOTAL-COMPARED
+           if FBZ-REC1-CATEGORY = FBZ-REC2-CATEGORY
+               and FBZ-REC2-CATEGORY = FBZ-REC3-CATEGORY
+               add 1 to FBZ-CMP-MATCH-COUNT
+           else
+               add 1 to FBZ-CMP-MISMATCH-COUNT
+               move spaces to FBZCMP-REPORT-RECORD
+               move FBZ-REC1-NUM to FBZCMP-RPT-NUM
+               move FBZ-REC1-CATEGORY to FBZCMP-RPT-CAT1
+               move FBZ-REC2-CATEGORY to FBZCMP-RPT-CAT2
+               move FBZ-REC3-CATEGORY to FBZCMP-RPT-CAT3
+               move "CATEGORY MISMATCH" to FBZCMP-RPT-MESSAGE
+               write FBZCMP-REPORT-RECORD
+           end-if
+           perform 1500-READ-ALL-THREE
+               thru 1500-EXIT.
+       2000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 6000-WRITE-SUMMARY-REPORT - DISPLAY THE END-OF-RUN CONTROL
+      * TOTALS SO OPERATIONS CAN SEE AT A GLANCE WHETHER THE THREE
+      * VARIANTS RECONCILED CLEANLY.
+      *-----------------------------------------------------------------
+       6000-WRITE-SUMMARY-REPORT.
+           display "FBZCMPR RECONCILIATION SUMMARY"
+           display "  RECORDS COMPARED . . . " FBZ-CMP-TOTAL-COMPARED
+           display "  MATCHED. . . . . . . . " FBZ-CMP-MATCH-COUNT
+           display "  MISMATCHED . . . . . . " FBZ-CMP-MISMATCH-COUNT.
+       6000-EXIT.
+           exit.
