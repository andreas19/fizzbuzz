@@ -0,0 +1,17 @@
+      *=================================================================
+      * FBZCHK  -  FIZZBUZZ CHECKPOINT/RESTART RECORD
+      *
+      * WRITTEN EVERY FBZ-CHECKPOINT-INTERVAL ITERATIONS OF THE
+      * MAIN PROCESSING LOOP SO A VARIANT CAN RESTART FROM THE LAST
+      * COMPLETED NUM INSTEAD OF REPROCESSING THE WHOLE RANGE AFTER
+      * AN ABEND. THE FILE (DD FBZCHKPT) IS OPTIONAL - IF IT DOES
+      * NOT EXIST THE RUN IS TREATED AS A FRESH START AT NUM 1.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL COPYBOOK.
+      *=================================================================
+       01  FBZ-CHECKPOINT-RECORD.
+           05  FBZ-CHK-PROGRAM-ID      PIC X(08).
+           05  FBZ-CHK-LIMIT           PIC 9(05).
+           05  FBZ-CHK-LAST-NUM        PIC 9(05).
+           05  FILLER                  PIC X(10).
