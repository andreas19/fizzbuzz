@@ -0,0 +1,20 @@
+      *=================================================================
+      * FBZAUD  -  FIZZBUZZ RUN AUDIT RECORD
+      *
+      * ONE RECORD APPENDED TO THE SHARED AUDIT LOG (DD FBZAUDIT)
+      * BY EVERY FIZZBUZZ VARIANT AT END OF RUN, SO A REPORT THAT
+      * LOOKS WRONG CAN BE TRACED BACK TO THE JOB, VARIANT AND
+      * LIMIT THAT PRODUCED IT.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL COPYBOOK.
+      *=================================================================
+       01  FBZ-AUDIT-RECORD.
+           05  FBZ-AUD-JOB-NAME        PIC X(08).
+           05  FBZ-AUD-PROGRAM-ID      PIC X(08).
+           05  FBZ-AUD-RUN-DATE        PIC X(08).
+           05  FBZ-AUD-RUN-TIME        PIC X(06).
+           05  FBZ-AUD-LIMIT-USED      PIC 9(05).
+           05  FBZ-AUD-REC-COUNT       PIC 9(07).
+           05  FBZ-AUD-RETURN-CODE     PIC 9(03).
+           05  FILLER                  PIC X(10).
