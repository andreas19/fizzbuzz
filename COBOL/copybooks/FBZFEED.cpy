@@ -0,0 +1,27 @@
+      *=================================================================
+      * FBZFEED  -  WAREHOUSE SLOTTING INTERFACE RECORD
+      *
+      * FIXED-FORMAT RECORD LAYOUT EXPECTED BY THE WAREHOUSE
+      * SLOTTING SYSTEM'S INPUT JOB (DD FBZFEED). WRITTEN
+      * ALONGSIDE THE NORMAL FIZZBUZZ LISTING SO SLOTTING CAN
+      * CONSUME OUR CATEGORY ASSIGNMENTS DIRECTLY INSTEAD OF
+      * RE-KEYING THEM. FBZ-FEED-BIN-CODE CARRIES THE SAME
+      * CATEGORY AS FBZ-REC-CATEGORY BUT SHORTENED TO THE
+      * SLOTTING SYSTEM'S OWN FOUR-CHARACTER BIN CODE SET SO
+      * THAT SIDE DOES NOT HAVE TO KNOW OUR INTERNAL CATEGORY
+      * SPELLINGS.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL COPYBOOK.
+      *   2026-08-09  AS  ADDED 88-LEVEL BIN CODE CONDITIONS AND
+      *                   WIRED THE RECORD INTO FIZZBUZ1-4.
+      *=================================================================
+       01  FBZ-FEED-RECORD.
+           05  FBZ-FEED-ITEM-NUM       PIC 9(05).
+           05  FBZ-FEED-BIN-CODE       PIC X(04).
+               88  FBZ-BIN-FIZZ             VALUE "FIZZ".
+               88  FBZ-BIN-BUZZ             VALUE "BUZZ".
+               88  FBZ-BIN-FIZZBUZZ         VALUE "FBUZ".
+               88  FBZ-BIN-PLAIN            VALUE "PLN ".
+           05  FBZ-FEED-BIN-DESC       PIC X(20).
+           05  FILLER                  PIC X(21).
