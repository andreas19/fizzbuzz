@@ -0,0 +1,21 @@
+      *=================================================================
+      * FBZCNTS  -  FIZZBUZZ CATEGORY SUMMARY COUNTERS
+      *
+      * SHARED WORKING-STORAGE COUNTERS USED BY EVERY VARIANT TO
+      * BUILD THE END-OF-RUN CONTROL/SUMMARY REPORT.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL COPYBOOK.
+      *   2026-08-09  AS  ADDED FBZ-CNT-OTHER-RULE FOR FIZZBUZ4'S
+      *                   PARAMETER-FILE-DRIVEN CATEGORY RULES - A
+      *                   SITE-ADDED DIVISOR/LABEL PAIR BEYOND THE
+      *                   TRADITIONAL FIZZ/BUZZ PAIR THAT FIRES ALONE
+      *                   HAS NO DEDICATED BUCKET OF ITS OWN.
+      *=================================================================
+       01  FBZ-COUNTERS.
+           05  FBZ-CNT-FIZZ-ONLY       PIC 9(07) COMP.
+           05  FBZ-CNT-BUZZ-ONLY       PIC 9(07) COMP.
+           05  FBZ-CNT-FIZZBUZZ        PIC 9(07) COMP.
+           05  FBZ-CNT-OTHER-RULE      PIC 9(07) COMP.
+           05  FBZ-CNT-PLAIN-NUMBER    PIC 9(07) COMP.
+           05  FBZ-CNT-TOTAL           PIC 9(07) COMP.
