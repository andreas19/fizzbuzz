@@ -0,0 +1,13 @@
+      *=================================================================
+      * FBZCSV  -  FIZZBUZZ CSV OUTPUT RECORD
+      *
+      * ONE FLAT DELIMITED TEXT LINE (NUM, CATEGORY CODE, DISPLAY
+      * TEXT) WRITTEN TO THE FBZCSV FILE WHEN FBZ-PARM-OUTPUT-MODE
+      * SELECTS CSV OUTPUT INSTEAD OF THE FIXED-FIELD FIZZOUT
+      * LISTING.  ALSO USED AS-IS TO CARRY THE ONE-TIME HEADER ROW.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL COPYBOOK.
+      *=================================================================
+       01  FBZ-CSV-RECORD.
+           05  FBZ-CSV-LINE            PIC X(60).
