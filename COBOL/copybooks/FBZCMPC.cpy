@@ -0,0 +1,13 @@
+      *=================================================================
+      * FBZCMPC  -  FIZZBUZZ RECONCILIATION SUMMARY COUNTERS
+      *
+      * SHARED WORKING-STORAGE COUNTERS USED BY FBZCMPR TO BUILD
+      * ITS END-OF-RUN CONTROL/SUMMARY REPORT.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL COPYBOOK.
+      *=================================================================
+       01  FBZ-CMP-COUNTERS.
+           05  FBZ-CMP-TOTAL-COMPARED  PIC 9(07) COMP.
+           05  FBZ-CMP-MATCH-COUNT     PIC 9(07) COMP.
+           05  FBZ-CMP-MISMATCH-COUNT  PIC 9(07) COMP.
