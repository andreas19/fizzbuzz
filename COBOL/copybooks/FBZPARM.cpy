@@ -0,0 +1,24 @@
+      *=================================================================
+      * FBZPARM  -  FIZZBUZZ RUN-TIME PARAMETER RECORD
+      *
+      * ONE-RECORD PARAMETER FILE (DD FBZPARM) READ AT THE TOP OF
+      * THE PROCEDURE DIVISION BY EVERY FIZZBUZZ VARIANT. HOLDS THE
+      * UPPER RANGE LIMIT, THE SELECTED OUTPUT MODE AND THE
+      * DIVISOR/LABEL CATEGORY RULE TABLE. MAINTAINED INTERACTIVELY
+      * BY FBZMAINT - PROGRAMMERS SHOULD NOT NEED TO HAND-EDIT IT.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL COPYBOOK.
+      *=================================================================
+       01  FBZ-PARM-RECORD.
+           05  FBZ-PARM-LIMIT          PIC 9(05).
+           05  FBZ-PARM-OUTPUT-MODE    PIC X(01).
+               88  FBZ-MODE-LISTING         VALUE "L".
+               88  FBZ-MODE-CSV             VALUE "C".
+           05  FBZ-PARM-RULE-COUNT     PIC 9(02).
+           05  FBZ-PARM-RULE-TABLE     OCCURS 1 TO 10 TIMES
+                                       DEPENDING ON FBZ-PARM-RULE-COUNT
+                                       INDEXED BY FBZ-RULE-IDX.
+               10  FBZ-RULE-DIVISOR    PIC 9(03).
+               10  FBZ-RULE-LABEL      PIC X(08).
+           05  FILLER                  PIC X(10).
