@@ -0,0 +1,29 @@
+      *=================================================================
+      * FBZREC  -  FIZZBUZZ OUTPUT RECORD
+      *
+      * COMMON RECORD LAYOUT FOR THE SEQUENTIAL, INDEXED AND CSV
+      * OUTPUT FILES PRODUCED BY ANY OF THE FIZZBUZZ VARIANT
+      * PROGRAMS (FIZZBUZ1 - FIZZBUZ4). ANY JOB THAT WANTS TO READ
+      * A FIZZBUZZ RESULT CODES AGAINST THIS ONE LAYOUT NO MATTER
+      * WHICH VARIANT PRODUCED THE RUN.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL COPYBOOK.
+      *   2026-08-09  AS  CARVED FBZ-REC-PRODUCER OUT OF THE TRAILING
+      *                   FILLER - THE ONE-DIGIT VARIANT NUMBER OF
+      *                   WHICHEVER FIZZBUZZ PROGRAM WROTE THE RECORD,
+      *                   SO A DOWNSTREAM READER (FBZLOAD) CAN TAG
+      *                   HISTORY WITH THE PRODUCING PROGRAM-ID
+      *                   WITHOUT HAVING TO INFER IT FROM THE STEP
+      *                   THAT HAPPENED TO READ THE FILE.
+      *=================================================================
+       01  FBZ-OUTPUT-RECORD.
+           05  FBZ-REC-NUM             PIC 9(05).
+           05  FBZ-REC-CATEGORY        PIC X(08).
+               88  FBZ-CAT-FIZZ             VALUE "FIZZ".
+               88  FBZ-CAT-BUZZ             VALUE "BUZZ".
+               88  FBZ-CAT-FIZZBUZZ         VALUE "FIZZBUZZ".
+               88  FBZ-CAT-NUMBER           VALUE "NUMBER".
+           05  FBZ-REC-TEXT            PIC X(40).
+           05  FBZ-REC-PRODUCER        PIC X(01).
+           05  FILLER                  PIC X(06).
