@@ -0,0 +1,23 @@
+      *=================================================================
+      * FBZMLOG  -  FIZZBUZZ PARAMETER MAINTENANCE LOG RECORD
+      *
+      * ONE RECORD APPENDED TO THE MAINTENANCE LOG (DD FBZMLOG) BY
+      * FBZMAINT EACH TIME AN OPERATOR CHANGES THE RUN-TIME LIMIT OR
+      * OUTPUT MODE OR CATEGORY RULE COUNT IN FBZPARM, SO A LIMIT OR
+      * RULE CHANGE THAT TURNS OUT TO BE WRONG CAN BE TRACED BACK TO
+      * WHO MADE IT AND WHEN.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL COPYBOOK.
+      *=================================================================
+       01  FBZ-MAINT-LOG-RECORD.
+           05  FBZM-LOG-OPERATOR-ID    PIC X(08).
+           05  FBZM-LOG-CHANGE-DATE    PIC X(08).
+           05  FBZM-LOG-CHANGE-TIME    PIC X(06).
+           05  FBZM-LOG-OLD-LIMIT      PIC 9(05).
+           05  FBZM-LOG-NEW-LIMIT      PIC 9(05).
+           05  FBZM-LOG-OLD-MODE       PIC X(01).
+           05  FBZM-LOG-NEW-MODE       PIC X(01).
+           05  FBZM-LOG-OLD-RULE-COUNT PIC 9(02).
+           05  FBZM-LOG-NEW-RULE-COUNT PIC 9(02).
+           05  FILLER                  PIC X(10).
