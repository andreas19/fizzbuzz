@@ -0,0 +1,20 @@
+      *=================================================================
+      * FBZCMPO  -  FIZZBUZZ RECONCILIATION MISMATCH REPORT RECORD
+      *
+      * ONE RECORD WRITTEN BY FBZCMPR FOR EVERY NUM WHERE FIZZBUZ1,
+      * FIZZBUZ2 AND FIZZBUZ3 DID NOT ALL AGREE ON THE CATEGORY.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL COPYBOOK.
+      *=================================================================
+       01  FBZCMP-REPORT-RECORD.
+           05  FBZCMP-RPT-NUM          PIC 9(05).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  FBZCMP-RPT-CAT1         PIC X(08).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  FBZCMP-RPT-CAT2         PIC X(08).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  FBZCMP-RPT-CAT3         PIC X(08).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  FBZCMP-RPT-MESSAGE      PIC X(20).
+           05  FILLER                  PIC X(11)  VALUE SPACES.
