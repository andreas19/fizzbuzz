@@ -0,0 +1,484 @@
+      *=================================================================
+      * PROGRAM-ID: FBZMAINT
+      *
+      * INTERACTIVE MAINTENANCE TRANSACTION FOR THE FBZPARM RUN-TIME
+      * PARAMETER FILE.  LETS AN OPERATOR VIEW AND CHANGE THE DAILY
+      * RUN'S LIMIT, OUTPUT MODE AND CATEGORY RULE TABLE WITHOUT A
+      * JCL OR PARMLIB MEMBER EDIT, AND LOGS WHO CHANGED WHAT AND
+      * WHEN TO THE FBZMLOG MAINTENANCE LOG.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL PROGRAM.
+      *   2026-08-09  AS  1000-INITIALIZE NOW SEEDS EVERY RULE ROW
+      *                   BEYOND THE RECORD'S ACTUAL ROW COUNT WITH A
+      *                   SAFE NON-ZERO DIVISOR BEFORE THE SCREEN IS
+      *                   RAISED TO 10 ROWS, AND 3000-VALIDATE-INPUT
+      *                   NOW REJECTS A ZERO OR NON-NUMERIC DIVISOR ON
+      *                   ANY ACTIVE ROW, SO AN OPERATOR WHO ACCEPTS
+      *                   THE SCREEN WITHOUT RETYPING EVERY ROW CANNOT
+      *                   WRITE A RULE TABLE THAT MAKES FIZZBUZ4'S
+      *                   MOD-BY-DIVISOR ABEND.  CORRECTED THE SCREEN
+      *                   LIMIT PROMPT'S RANGE TO 1-99999 TO MATCH
+      *                   THE FIELD'S REAL VALIDATION, AND
+      *                   0000-MAINLINE AND 4000-UPDATE-PARAMETER-FILE
+      *                   NOW SET AND CHECK RETURN-CODE ON EVERY PATH,
+      *                   THE SAME HOUSE CONVENTION THE BATCH VARIANTS
+      *                   FOLLOW.
+      *   2026-08-09  AS  FBZ-PARM-FILE'S RECORD AREA IS NOW A FLAT
+      *                   IMAGE (FBZ-PARM-IMAGE) INSTEAD OF FBZPARM.
+      *                   CPY'S OCCURS DEPENDING ON GROUP - THE
+      *                   REWRITE IN
+      *                   4000-UPDATE-PARAMETER-FILE WAS FAILING ON
+      *                   EVERY RUN AND LEAVING FBZPARM TRUNCATED TO
+      *                   NOTHING.  1100-UNFLATTEN-PARM-RECORD AND
+      *                   4500-FLATTEN-PARM-RECORD CONVERT BETWEEN THE
+      *                   IMAGE AND THE WORKING-STORAGE FBZ-PARM-RECORD,
+      *                   AND 4000-UPDATE-PARAMETER-FILE NOW CHECKS THE
+      *                   WRITE'S OWN STATUS THE SAME AS THE OPEN.
+      *   2026-08-09  AS  CORRECTED THE FBZM-MENU-SCREEN BANNER COMMENT,
+      *                   WHICH CLAIMED ROWS BEYOND THE OPERATOR'S RULE
+      *                   COUNT WERE NEVER TRIMMED - 4500-FLATTEN-PARM-
+      *                   RECORD ACTUALLY BLANKS THEM ON EVERY REWRITE,
+      *                   RELYING ON 1500-SEED-UNUSED-ROWS TO REFILL
+      *                   THEM WITH SAFE DEFAULTS NEXT TIME THE SCREEN
+      *                   COMES UP.
+      *=================================================================
+       identification division.
+       program-id. FBZMAINT.
+       author. Andreas Suhre.
+       installation. DATA PROCESSING.
+       date-written. 2026-08-09.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select optional FBZ-PARM-FILE assign to FBZPARM
+               organization is line sequential
+               file status is WS-PARM-STATUS.
+           select optional FBZ-MAINT-LOG-FILE assign to FBZMLOG
+               organization is line sequential
+               file status is WS-MLOG-STATUS.
+
+       data division.
+       file section.
+      *-----------------------------------------------------------------
+      * FBZ-PARM-FILE'S RECORD AREA IS A FLAT IMAGE, NOT FBZPARM.CPY'S
+      * OCCURS DEPENDING ON GROUP - GNUCOBOL CANNOT REWRITE A LINE
+      * SEQUENTIAL RECORD WHOSE LENGTH VARIES WITH AN OCCURS DEPENDING
+      * ON TABLE (SEE 4500-FLATTEN-PARM-RECORD).  FBZ-PARM-IMAGE IS
+      * SIZED TO FBZPARM.CPY'S MAXIMUM RECORD LENGTH - LIMIT(5) +
+      * MODE(1) + RULE-COUNT(2) + 10 ROWS AT 11 BYTES EACH (DIVISOR 3 +
+      * LABEL 8) + FILLER(10) = 128.  THE STRUCTURED FBZ-PARM-RECORD
+      * ITSELF LIVES IN WORKING-STORAGE, WHERE EVERY OTHER PARAGRAPH IN
+      * THIS PROGRAM ALREADY WORKS AGAINST IT.
+      *-----------------------------------------------------------------
+       fd  FBZ-PARM-FILE
+           recording mode is F.
+       01  FBZ-PARM-IMAGE              pic X(128).
+
+       fd  FBZ-MAINT-LOG-FILE
+           recording mode is F.
+           copy FBZMLOG.
+
+       working-storage section.
+           copy FBZPARM.
+       01  WS-PARM-STATUS          pic X(02).
+       01  WS-MLOG-STATUS          pic X(02).
+       01  WS-TIME-NOW             pic X(08).
+       01  WS-OPERATOR-ID          pic X(08).
+       01  WS-OLD-LIMIT            pic 9(05).
+       01  WS-OLD-MODE             pic X(01).
+       01  WS-OLD-RULE-COUNT       pic 9(02).
+       01  WS-SEED-ROW             pic 9(02) comp.
+       01  WS-ROW-IDX              pic 9(02) comp.
+       01  WS-ROW-OFFSET           pic 9(03) comp.
+       01  WS-IMG-PTR              pic 9(03) comp.
+       01  WS-INPUT-SWITCH         pic X(01).
+           88  FBZM-INPUT-VALID         value "Y".
+           88  FBZM-INPUT-INVALID       value "N".
+
+      *=================================================================
+      * MAINTENANCE SCREEN - DISPLAYS THE CURRENT FBZPARM VALUES AND
+      * ACCEPTS THE OPERATOR'S CHANGES DIRECTLY INTO FBZ-PARM-RECORD.
+      * THE RULE TABLE IS SHOWN AS A FIXED 10-ROW GRID MATCHING
+      * FBZ-PARM-RULE-TABLE'S MAXIMUM OCCURRENCE COUNT; 1000-INITIALIZE
+      * TEMPORARILY RAISES FBZ-PARM-RULE-COUNT TO 10 SO ALL TEN ROWS
+      * ARE ADDRESSABLE WHILE THE SCREEN IS UP, SEEDING EVERY ROW
+      * BEYOND THE RECORD'S REAL ROW COUNT WITH A SAFE NON-ZERO
+      * DIVISOR FIRST SO AN OPERATOR WHO LEAVES THE RULE COUNT AT 10
+      * WITHOUT RETYPING EVERY ROW DOES NOT WRITE BACK A GARBAGE OR
+      * ZERO DIVISOR.  THE RECORD IS WRITTEN BACK WITH WHATEVER RULE
+      * COUNT THE OPERATOR LEAVES ON THE SCREEN - 4500-FLATTEN-PARM-
+      * RECORD ONLY STRINGS ROWS 1 THROUGH THAT COUNT INTO FBZ-PARM-
+      * IMAGE, SO ANY ROW BEYOND IT GOES BACK TO DISK BLANK RATHER
+      * THAN BEING PRESERVED.  THIS IS HARMLESS SINCE THE BATCH
+      * VARIANTS ONLY EVER LOOP OVER THE FIRST FBZ-PARM-RULE-COUNT
+      * ROWS ANYWAY, AND 1500-SEED-UNUSED-ROWS RESEEDS THE BLANKED
+      * ROWS WITH SAFE DEFAULTS THE NEXT TIME THIS SCREEN COMES UP.
+      *=================================================================
+       screen section.
+       01  FBZM-MENU-SCREEN.
+           05  blank screen.
+           05  line 1 column 1
+               value "FBZMAINT - FIZZBUZZ PARAMETER MAINTENANCE".
+           05  line 3 column 1
+               value "LIMIT (1-99999) . . . . . . . . . :".
+           05  line 3 column 38
+               pic 9(05) using FBZ-PARM-LIMIT.
+           05  line 4 column 1
+               value "OUTPUT MODE (L=LISTING C=CSV). . . :".
+           05  line 4 column 38
+               pic X(01) using FBZ-PARM-OUTPUT-MODE.
+           05  line 5 column 1
+               value "CATEGORY RULE COUNT (0-10) . . . . :".
+           05  line 5 column 38
+               pic 9(02) using FBZ-PARM-RULE-COUNT.
+           05  line 7 column 1
+               value "RULE  DIVISOR  LABEL".
+           05  line 8 column 1  value " 1".
+           05  line 8 column 8
+               pic 9(03) using FBZ-RULE-DIVISOR(1).
+           05  line 8 column 16
+               pic X(08) using FBZ-RULE-LABEL(1).
+           05  line 9 column 1  value " 2".
+           05  line 9 column 8
+               pic 9(03) using FBZ-RULE-DIVISOR(2).
+           05  line 9 column 16
+               pic X(08) using FBZ-RULE-LABEL(2).
+           05  line 10 column 1  value " 3".
+           05  line 10 column 8
+               pic 9(03) using FBZ-RULE-DIVISOR(3).
+           05  line 10 column 16
+               pic X(08) using FBZ-RULE-LABEL(3).
+           05  line 11 column 1  value " 4".
+           05  line 11 column 8
+               pic 9(03) using FBZ-RULE-DIVISOR(4).
+           05  line 11 column 16
+               pic X(08) using FBZ-RULE-LABEL(4).
+           05  line 12 column 1  value " 5".
+           05  line 12 column 8
+               pic 9(03) using FBZ-RULE-DIVISOR(5).
+           05  line 12 column 16
+               pic X(08) using FBZ-RULE-LABEL(5).
+           05  line 13 column 1  value " 6".
+           05  line 13 column 8
+               pic 9(03) using FBZ-RULE-DIVISOR(6).
+           05  line 13 column 16
+               pic X(08) using FBZ-RULE-LABEL(6).
+           05  line 14 column 1  value " 7".
+           05  line 14 column 8
+               pic 9(03) using FBZ-RULE-DIVISOR(7).
+           05  line 14 column 16
+               pic X(08) using FBZ-RULE-LABEL(7).
+           05  line 15 column 1  value " 8".
+           05  line 15 column 8
+               pic 9(03) using FBZ-RULE-DIVISOR(8).
+           05  line 15 column 16
+               pic X(08) using FBZ-RULE-LABEL(8).
+           05  line 16 column 1  value " 9".
+           05  line 16 column 8
+               pic 9(03) using FBZ-RULE-DIVISOR(9).
+           05  line 16 column 16
+               pic X(08) using FBZ-RULE-LABEL(9).
+           05  line 17 column 1  value "10".
+           05  line 17 column 8
+               pic 9(03) using FBZ-RULE-DIVISOR(10).
+           05  line 17 column 16
+               pic X(08) using FBZ-RULE-LABEL(10).
+           05  line 19 column 1
+               value "OPERATOR ID . . . . . . . . . . . . :".
+           05  line 19 column 38
+               pic X(08) using WS-OPERATOR-ID.
+
+      *=================================================================
+      * PROCEDURE DIVISION
+      *=================================================================
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+               thru 1000-EXIT
+           perform 2000-DISPLAY-AND-ACCEPT
+               thru 2000-EXIT
+           perform 3000-VALIDATE-INPUT
+               thru 3000-EXIT
+           if FBZM-INPUT-INVALID
+               move 16 to return-code
+               go to 9999-ABEND
+           end-if
+           perform 4000-UPDATE-PARAMETER-FILE
+               thru 4000-EXIT
+           perform 7000-WRITE-MAINT-LOG
+               thru 7000-EXIT
+           move 0 to return-code
+           stop run.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - READ THE CURRENT FBZPARM RECORD SO THE
+      * SCREEN COMES UP SHOWING TODAY'S VALUES RATHER THAN BLANKS. IF
+      * FBZPARM DOES NOT YET EXIST THE TRADITIONAL DEFAULTS (LIMIT
+      * 100, LISTING MODE, THE TWO-RULE FIZZ/BUZZ TABLE) ARE USED,
+      * MATCHING THE SAME FALLBACK THE BATCH VARIANTS APPLY. THE
+      * CURRENT VALUES ARE SAVED ASIDE FOR THE MAINTENANCE LOG BEFORE
+      * THE RULE COUNT IS RAISED TO 10 FOR SCREEN EDITING.  EVERY ROW
+      * PAST THE RECORD'S REAL ROW COUNT IS SEEDED WITH A SAFE DIVISOR
+      * BY 1500-SEED-UNUSED-ROWS BEFORE THE SCREEN COMES UP, SINCE
+      * THOSE ROWS HAVE NEVER BEEN VALIDATED AND MAY HOLD ZEROS.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           move 100 to FBZ-PARM-LIMIT
+           set FBZ-MODE-LISTING to true
+           move 0 to FBZ-PARM-RULE-COUNT
+           open input FBZ-PARM-FILE
+           if WS-PARM-STATUS = "00"
+               read FBZ-PARM-FILE
+               if WS-PARM-STATUS = "00"
+                   perform 1100-UNFLATTEN-PARM-RECORD
+                       thru 1100-EXIT
+               end-if
+               close FBZ-PARM-FILE
+           end-if
+           if FBZ-PARM-RULE-COUNT = zero
+               move 2 to FBZ-PARM-RULE-COUNT
+               move 3 to FBZ-RULE-DIVISOR(1)
+               move "FIZZ" to FBZ-RULE-LABEL(1)
+               move 5 to FBZ-RULE-DIVISOR(2)
+               move "BUZZ" to FBZ-RULE-LABEL(2)
+           end-if
+           move FBZ-PARM-LIMIT to WS-OLD-LIMIT
+           move FBZ-PARM-OUTPUT-MODE to WS-OLD-MODE
+           move FBZ-PARM-RULE-COUNT to WS-OLD-RULE-COUNT
+           move FBZ-PARM-RULE-COUNT to WS-SEED-ROW
+           add 1 to WS-SEED-ROW
+           move 10 to FBZ-PARM-RULE-COUNT
+           perform 1500-SEED-UNUSED-ROWS
+               thru 1500-EXIT
+               varying WS-SEED-ROW from WS-SEED-ROW by 1
+               until WS-SEED-ROW > 10.
+       1000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 1100-UNFLATTEN-PARM-RECORD - REACHED FROM 1000-INITIALIZE AFTER
+      * A SUCCESSFUL READ.  UNPACKS THE FIXED HEADER AND EACH ACTIVE
+      * RULE ROW OUT OF FBZ-PARM-IMAGE, USING REFERENCE MODIFICATION AT
+      * THE SAME OFFSETS FBZPARM.CPY'S LEVEL NUMBERS DEFINE, INTO THE
+      * WORKING-STORAGE FBZ-PARM-RECORD EVERY OTHER PARAGRAPH IN THIS
+      * PROGRAM WORKS AGAINST.
+      *-----------------------------------------------------------------
+       1100-UNFLATTEN-PARM-RECORD.
+           move FBZ-PARM-IMAGE(1:5) to FBZ-PARM-LIMIT
+           move FBZ-PARM-IMAGE(6:1) to FBZ-PARM-OUTPUT-MODE
+           move FBZ-PARM-IMAGE(7:2) to FBZ-PARM-RULE-COUNT
+           perform 1150-UNFLATTEN-ONE-ROW
+               thru 1150-EXIT
+               varying WS-ROW-IDX from 1 by 1
+               until WS-ROW-IDX > FBZ-PARM-RULE-COUNT.
+       1100-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 1150-UNFLATTEN-ONE-ROW - REACHED FROM 1100-UNFLATTEN-PARM-
+      * RECORD ONCE FOR EACH ACTIVE RULE ROW.  THE HEADER OCCUPIES
+      * BYTES 1-8 OF FBZ-PARM-IMAGE, SO ROW 1 STARTS AT BYTE 9 AND
+      * EACH ROW IS 11 BYTES WIDE (DIVISOR 3 + LABEL 8).
+      *-----------------------------------------------------------------
+       1150-UNFLATTEN-ONE-ROW.
+           compute WS-ROW-OFFSET = 9 + (WS-ROW-IDX - 1) * 11
+           move FBZ-PARM-IMAGE(WS-ROW-OFFSET:3)
+               to FBZ-RULE-DIVISOR(WS-ROW-IDX)
+           move FBZ-PARM-IMAGE(WS-ROW-OFFSET + 3:8)
+               to FBZ-RULE-LABEL(WS-ROW-IDX).
+       1150-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 1500-SEED-UNUSED-ROWS - REACHED FROM 1000-INITIALIZE ONCE FOR
+      * EACH RULE ROW PAST THE RECORD'S REAL ROW COUNT.  SUCH A ROW HAS
+      * NEVER BEEN VALIDATED AND MAY HOLD A ZERO OR LEFTOVER DIVISOR,
+      * WHICH WOULD ABEND FIZZBUZ4'S MOD-BY-DIVISOR TEST IF THE
+      * OPERATOR RAISES THE RULE COUNT TO INCLUDE IT WITHOUT RETYPING
+      * THE ROW.  SEEDING A SAFE, NEVER-ZERO DIVISOR HERE MEANS AN
+      * UNTOUCHED ROW IS HARMLESS EVEN IF ITS COUNT IS RAISED.
+      *-----------------------------------------------------------------
+       1500-SEED-UNUSED-ROWS.
+           move 999 to FBZ-RULE-DIVISOR(WS-SEED-ROW)
+           move spaces to FBZ-RULE-LABEL(WS-SEED-ROW).
+       1500-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 2000-DISPLAY-AND-ACCEPT - PUT UP THE MAINTENANCE SCREEN AND
+      * LET THE OPERATOR KEY CHANGES DIRECTLY OVER THE CURRENT
+      * FBZPARM VALUES.
+      *-----------------------------------------------------------------
+       2000-DISPLAY-AND-ACCEPT.
+           display FBZM-MENU-SCREEN
+           accept FBZM-MENU-SCREEN.
+       2000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 3000-VALIDATE-INPUT - THE LIMIT, OUTPUT MODE AND RULE COUNT
+      * MUST ALL BE IN RANGE BEFORE FBZPARM IS REWRITTEN, THE SAME AS
+      * THE BATCH VARIANTS REQUIRE OF A LIMIT THEY READ BACK.
+      *-----------------------------------------------------------------
+       3000-VALIDATE-INPUT.
+           set FBZM-INPUT-VALID to true
+           if FBZ-PARM-LIMIT is not numeric
+               or FBZ-PARM-LIMIT = zero
+               or FBZ-PARM-LIMIT > 99999
+               set FBZM-INPUT-INVALID to true
+               display "FBZMAINT - INVALID LIMIT " FBZ-PARM-LIMIT
+                   " - MUST BE 1 THROUGH 99999 - UPDATE REJECTED"
+           end-if
+           if FBZ-PARM-OUTPUT-MODE not = "L"
+               and FBZ-PARM-OUTPUT-MODE not = "C"
+               set FBZM-INPUT-INVALID to true
+               display "FBZMAINT - INVALID OUTPUT MODE "
+                   FBZ-PARM-OUTPUT-MODE
+                   " - MUST BE L OR C - UPDATE REJECTED"
+           end-if
+           if FBZ-PARM-RULE-COUNT is not numeric
+               or FBZ-PARM-RULE-COUNT > 10
+               set FBZM-INPUT-INVALID to true
+               display "FBZMAINT - INVALID RULE COUNT "
+                   FBZ-PARM-RULE-COUNT
+                   " - MUST BE 0 THROUGH 10 - UPDATE REJECTED"
+           else
+               move 1 to WS-SEED-ROW
+               perform 3500-VALIDATE-DIVISOR
+                   thru 3500-EXIT
+                   varying WS-SEED-ROW from 1 by 1
+                   until WS-SEED-ROW > FBZ-PARM-RULE-COUNT
+           end-if.
+       3000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 3500-VALIDATE-DIVISOR - REACHED FROM 3000-VALIDATE-INPUT ONCE
+      * FOR EACH ACTIVE RULE ROW.  A ZERO OR NON-NUMERIC DIVISOR ON AN
+      * ACTIVE ROW WOULD ABEND FIZZBUZ4'S MOD-BY-DIVISOR TEST, SO IT
+      * IS REJECTED HERE BEFORE FBZPARM IS EVER REWRITTEN.
+      *-----------------------------------------------------------------
+       3500-VALIDATE-DIVISOR.
+           if FBZ-RULE-DIVISOR(WS-SEED-ROW) is not numeric
+               or FBZ-RULE-DIVISOR(WS-SEED-ROW) = zero
+               set FBZM-INPUT-INVALID to true
+               display "FBZMAINT - INVALID DIVISOR FOR RULE "
+                   WS-SEED-ROW " - MUST BE 1 THROUGH 999 -"
+                   " UPDATE REJECTED"
+           end-if.
+       3500-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 4000-UPDATE-PARAMETER-FILE - REWRITE FBZPARM AS A SINGLE-RECORD
+      * FILE, THE SAME WAY THE CHECKPOINT FILE IS REWRITTEN WHOLE EACH
+      * TIME.  ROWS BEYOND THE OPERATOR'S CHOSEN RULE COUNT ARE NEVER
+      * TRIMMED OUT OF THE RECORD, SINCE THE BATCH VARIANTS ONLY LOOP
+      * 1 THROUGH FBZ-PARM-RULE-COUNT AND IGNORE ANYTHING BEYOND IT.
+      * THE OPERATOR'S EDITED FIELDS ARE FLATTENED INTO FBZ-PARM-IMAGE
+      * BEFORE THE WRITE, AND THE WRITE'S OWN STATUS IS CHECKED THE
+      * SAME AS THE OPEN TWO LINES ABOVE.
+      *-----------------------------------------------------------------
+       4000-UPDATE-PARAMETER-FILE.
+           open output FBZ-PARM-FILE
+           if WS-PARM-STATUS not = "00"
+               display "FBZMAINT - FBZPARM OPEN FAILED, STATUS "
+                   WS-PARM-STATUS " - UPDATE NOT WRITTEN"
+               move 20 to return-code
+               go to 9999-ABEND
+           end-if
+           perform 4500-FLATTEN-PARM-RECORD
+               thru 4500-EXIT
+           write FBZ-PARM-IMAGE
+           if WS-PARM-STATUS not = "00"
+               display "FBZMAINT - FBZPARM WRITE FAILED, STATUS "
+                   WS-PARM-STATUS " - UPDATE NOT WRITTEN"
+               close FBZ-PARM-FILE
+               move 20 to return-code
+               go to 9999-ABEND
+           end-if
+           close FBZ-PARM-FILE.
+       4000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 4500-FLATTEN-PARM-RECORD - REACHED FROM 4000-UPDATE-PARAMETER-
+      * FILE BEFORE THE WRITE.  BUILDS FBZ-PARM-IMAGE FROM THE
+      * WORKING-STORAGE FBZ-PARM-RECORD THE OPERATOR JUST EDITED - SEE
+      * THE FILE SECTION COMMENT ON FBZ-PARM-IMAGE FOR WHY FBZ-PARM-
+      * FILE CANNOT BE DECLARED WITH FBZPARM.CPY'S OCCURS DEPENDING ON
+      * RECORD DIRECTLY.
+      *-----------------------------------------------------------------
+       4500-FLATTEN-PARM-RECORD.
+           move spaces to FBZ-PARM-IMAGE
+           move 1 to WS-IMG-PTR
+           string FBZ-PARM-LIMIT delimited by size
+               FBZ-PARM-OUTPUT-MODE delimited by size
+               FBZ-PARM-RULE-COUNT delimited by size
+               into FBZ-PARM-IMAGE
+               with pointer WS-IMG-PTR
+           end-string
+           perform 4550-FLATTEN-ONE-ROW
+               thru 4550-EXIT
+               varying WS-ROW-IDX from 1 by 1
+               until WS-ROW-IDX > FBZ-PARM-RULE-COUNT.
+       4500-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 4550-FLATTEN-ONE-ROW - REACHED FROM 4500-FLATTEN-PARM-RECORD
+      * ONCE FOR EACH ACTIVE RULE ROW, APPENDING ITS DIVISOR AND LABEL
+      * TO FBZ-PARM-IMAGE AT THE RUNNING POINTER POSITION.
+      *-----------------------------------------------------------------
+       4550-FLATTEN-ONE-ROW.
+           string FBZ-RULE-DIVISOR(WS-ROW-IDX) delimited by size
+               FBZ-RULE-LABEL(WS-ROW-IDX) delimited by size
+               into FBZ-PARM-IMAGE
+               with pointer WS-IMG-PTR
+           end-string.
+       4550-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 7000-WRITE-MAINT-LOG - APPEND ONE RECORD TO FBZMLOG NOTING
+      * WHO CHANGED THE PARAMETER FILE, WHEN, AND WHAT THE LIMIT,
+      * OUTPUT MODE AND RULE COUNT WERE BEFORE AND AFTER. OPENED
+      * EXTEND SO EVERY MAINTENANCE RUN ACCUMULATES IN ONE LOG; IF IT
+      * DOES NOT YET EXIST THIS IS THE FIRST RUN AND IT IS CREATED,
+      * THE SAME FALLBACK FBZAUDIT USES.
+      *-----------------------------------------------------------------
+       7000-WRITE-MAINT-LOG.
+           move spaces to FBZ-MAINT-LOG-RECORD
+           move WS-OPERATOR-ID to FBZM-LOG-OPERATOR-ID
+           accept FBZM-LOG-CHANGE-DATE from date YYYYMMDD
+           accept WS-TIME-NOW from time
+           move WS-TIME-NOW(1:6) to FBZM-LOG-CHANGE-TIME
+           move WS-OLD-LIMIT to FBZM-LOG-OLD-LIMIT
+           move FBZ-PARM-LIMIT to FBZM-LOG-NEW-LIMIT
+           move WS-OLD-MODE to FBZM-LOG-OLD-MODE
+           move FBZ-PARM-OUTPUT-MODE to FBZM-LOG-NEW-MODE
+           move WS-OLD-RULE-COUNT to FBZM-LOG-OLD-RULE-COUNT
+           move FBZ-PARM-RULE-COUNT to FBZM-LOG-NEW-RULE-COUNT
+           open extend FBZ-MAINT-LOG-FILE
+           if WS-MLOG-STATUS not = "00"
+               open output FBZ-MAINT-LOG-FILE
+           end-if
+           write FBZ-MAINT-LOG-RECORD
+           close FBZ-MAINT-LOG-FILE.
+       7000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 9999-ABEND - COMMON FATAL-ERROR EXIT. REACHED BY GO TO WHEN THE
+      * OPERATOR'S INPUT FAILS VALIDATION (RETURN-CODE 16, FBZPARM
+      * LEFT UNCHANGED) OR WHEN THE FBZPARM REWRITE ITSELF FAILS TO
+      * OPEN OR TO WRITE (RETURN-CODE 20, SET BY 4000-UPDATE-
+      * PARAMETER-FILE BEFORE THE GO TO) - EITHER WAY NO MAINTENANCE
+      * LOG RECORD IS WRITTEN.
+      *-----------------------------------------------------------------
+       9999-ABEND.
+           stop run.
