@@ -0,0 +1,178 @@
+      *=================================================================
+      * PROGRAM-ID: FBZLOAD
+      *
+      * LOADS ONE DAY'S FIZZBUZZ RESULTS INTO THE FBZHIST DB2 TABLE
+      * SO AD HOC SQL CAN BE RUN AGAINST HISTORY INSTEAD OF HUNTING
+      * THROUGH ARCHIVED FIZZOUT GENERATIONS.  READS FIZZOUT-FILE
+      * SEQUENTIALLY (POINTED AT WHICHEVER VARIANT'S GENERATION THE
+      * CALLING STEP ALLOCATES - NORMALLY FIZZBUZ1'S, SINCE FBZCMPR
+      * HAS BY THEN CONFIRMED IT READS IDENTICALLY TO FIZZBUZ2 AND
+      * FIZZBUZ3) AND INSERTS ONE FBZHIST ROW PER RECORD, TAGGED
+      * WITH TODAY'S DATE AND THE PROGRAM-ID THAT PRODUCED THE RUN.
+      *
+      * FBZHIST IS ASSUMED ALREADY DEFINED BY THE DBA GROUP - THIS
+      * PROGRAM INSERTS, IT DOES NOT ISSUE DDL.  EXPECTED COLUMNS:
+      *     RUN_DATE     CHAR(8)       - YYYYMMDD
+      *     PROGRAM_ID   CHAR(8)
+      *     FBZ_NUM      INTEGER
+      *     CATEGORY     CHAR(8)
+      *     REC_TEXT     CHAR(40)
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  AS  ORIGINAL PROGRAM.
+      *   2026-08-09  AS  WIDENED FBZ_NUM AND ITS DCL-FBZ-NUM HOST
+      *                   VARIABLE FROM SMALLINT/PIC S9(04) COMP TO
+      *                   INTEGER/PIC S9(09) COMP SO A NUM ABOVE 9999
+      *                   (UP TO REQ 014'S 99999 LIMIT CEILING) LOADS
+      *                   CORRECTLY INSTEAD OF TRUNCATING.
+      *   2026-08-09  AS  DCL-PROGRAM-ID IS NOW BUILT FROM FBZ-REC-
+      *                   PRODUCER, THE PRODUCING VARIANT NUMBER
+      *                   CARRIED IN EACH FIZZOUT RECORD, INSTEAD OF
+      *                   THIS STEP'S OWN JOBNAME - THE JOBNAME NAMES
+      *                   WHOEVER SUBMITTED THE LOAD (E.G. FBZCHAIN),
+      *                   NOT THE FIZZBUZZ VARIANT THAT PRODUCED THE
+      *                   DATA, SO EVERY FBZHIST ROW WAS COMING OUT
+      *                   TAGGED WITH THE SAME VALUE REGARDLESS OF
+      *                   WHICH VARIANT'S OUTPUT WAS LOADED.
+      *=================================================================
+       identification division.
+       program-id. FBZLOAD.
+       author. Andreas Suhre.
+       installation. DATA PROCESSING.
+       date-written. 2026-08-09.
+       date-compiled.
+
+       environment division.
+       input-output section.
+       file-control.
+           select FIZZOUT-FILE assign to FIZZOUT
+               organization is line sequential
+               file status is WS-FIZZOUT-STATUS.
+
+       data division.
+       file section.
+       fd  FIZZOUT-FILE
+           recording mode is F.
+           copy FBZREC.
+
+       working-storage section.
+       01  WS-FIZZOUT-STATUS       pic X(02).
+       01  WS-EOF-SWITCH           pic X(01).
+           88  FBZLD-EOF                value "Y".
+           88  FBZLD-NOT-EOF             value "N".
+       01  WS-ROWS-LOADED          pic 9(07) comp.
+       01  WS-ROWS-REJECTED        pic 9(07) comp.
+
+           exec sql include sqlca end-exec.
+
+           exec sql begin declare section end-exec.
+       01  DCL-RUN-DATE            pic X(08).
+       01  DCL-PROGRAM-ID          pic X(08).
+       01  DCL-FBZ-NUM             pic S9(09) comp.
+       01  DCL-CATEGORY            pic X(08).
+       01  DCL-REC-TEXT            pic X(40).
+           exec sql end declare section end-exec.
+
+      *=================================================================
+      * PROCEDURE DIVISION
+      *=================================================================
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+               thru 1000-EXIT
+           perform 2000-LOAD-RECORDS
+               thru 2000-EXIT
+               until FBZLD-EOF
+           perform 6000-WRITE-SUMMARY-REPORT
+               thru 6000-EXIT
+           close FIZZOUT-FILE
+           if WS-ROWS-REJECTED > 0
+               move 8 to return-code
+           else
+               move 0 to return-code
+           end-if
+           stop run.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - ESTABLISH TODAY'S DATE AND THE JOBNAME THIS
+      * LOAD STEP RAN UNDER, AND OPEN THE SEQUENTIAL FIZZOUT LISTING
+      * THAT IS TO BE LOADED.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           move 0 to WS-ROWS-LOADED
+           move 0 to WS-ROWS-REJECTED
+           set FBZLD-NOT-EOF to true
+           accept DCL-RUN-DATE from date YYYYMMDD
+           open input FIZZOUT-FILE
+           if WS-FIZZOUT-STATUS not = "00"
+               display "FBZLOAD - FIZZOUT OPEN FAILED, STATUS "
+                   WS-FIZZOUT-STATUS " - RUN TERMINATED"
+               move 16 to return-code
+               stop run
+           end-if
+           perform 2100-READ-NEXT-RECORD
+               thru 2100-EXIT.
+       1000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 2000-LOAD-RECORDS - INSERT ONE FBZHIST ROW FROM THE CURRENT
+      * FIZZOUT RECORD AND READ THE NEXT ONE.  PERFORMED UNTIL THE
+      * SEQUENTIAL FIZZOUT LISTING IS EXHAUSTED.
+      *-----------------------------------------------------------------
+       2000-LOAD-RECORDS.
+           string "FIZZBUZ" delimited by size
+               FBZ-REC-PRODUCER delimited by size
+               into DCL-PROGRAM-ID
+           move FBZ-REC-NUM to DCL-FBZ-NUM
+           move FBZ-REC-CATEGORY to DCL-CATEGORY
+           move FBZ-REC-TEXT to DCL-REC-TEXT
+
+           exec sql
+               insert into FBZHIST
+                   (RUN_DATE, PROGRAM_ID, FBZ_NUM, CATEGORY, REC_TEXT)
+                   values
+                   (:DCL-RUN-DATE, :DCL-PROGRAM-ID, :DCL-FBZ-NUM,
+                    :DCL-CATEGORY, :DCL-REC-TEXT)
+           end-exec
+
+           if SQLCODE = zero
+               add 1 to WS-ROWS-LOADED
+           else
+               add 1 to WS-ROWS-REJECTED
+               display "FBZLOAD - INSERT FAILED FOR NUM " FBZ-REC-NUM
+                   " SQLCODE " SQLCODE
+           end-if
+
+           perform 2100-READ-NEXT-RECORD
+               thru 2100-EXIT.
+       2000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 2100-READ-NEXT-RECORD - READ THE NEXT FIZZOUT RECORD, SETTING
+      * THE END-OF-FILE SWITCH WHEN THE LISTING IS EXHAUSTED.
+      *-----------------------------------------------------------------
+       2100-READ-NEXT-RECORD.
+           read FIZZOUT-FILE
+               at end
+                   set FBZLD-EOF to true
+           end-read.
+       2100-EXIT.
+           exit.
+
+      *-----------------------------------------------------------------
+      * 6000-WRITE-SUMMARY-REPORT - COMMIT THE LOAD AND DISPLAY HOW
+      * MANY ROWS WERE INSERTED AND REJECTED SO OPERATIONS CAN TELL A
+      * CLEAN LOAD FROM ONE THAT NEEDS FOLLOW-UP.
+      *-----------------------------------------------------------------
+       6000-WRITE-SUMMARY-REPORT.
+           exec sql commit end-exec
+           display "FBZLOAD CONTROL/SUMMARY REPORT"
+           display "  RUN DATE LOADED . . . . . " DCL-RUN-DATE
+           display "  PROGRAM-ID LOADED . . . . " DCL-PROGRAM-ID
+           display "  ROWS LOADED . . . . . . . " WS-ROWS-LOADED
+           display "  ROWS REJECTED . . . . . . " WS-ROWS-REJECTED.
+       6000-EXIT.
+           exit.
