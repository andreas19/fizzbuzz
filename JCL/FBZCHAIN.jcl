@@ -0,0 +1,181 @@
+//FBZCHAIN JOB  (ACCTNO),'FIZZBUZZ CHAINED RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*================================================================*
+//* FBZCHAIN  -  CHAIN ALL FOUR FIZZBUZZ VARIANTS, THE RECONCILIATION
+//*              STEP AND THE DB2 HISTORY LOAD INTO ONE COND-CHECKED
+//*              JOB STREAM
+//*
+//* EACH STEP AFTER STEP010 CARRIES COND=(0,NE), WHICH BYPASSES THE
+//* STEP IF ANY EARLIER STEP IN THIS JOB RETURNED A NON-ZERO RETURN
+//* CODE - SO A BAD FIZZBUZ1 RUN DOES NOT GO ON TO WASTE MACHINE TIME
+//* PRODUCING FIZZBUZ2-4 OUTPUT, RECONCILING IT, OR LOADING IT INTO
+//* FBZHIST.  STEP050 (FBZCMPR) NEEDS FIZZOUT1, FIZZOUT2 AND FIZZOUT3
+//* TO ALL HAVE COMPLETED CLEANLY, AND STEP060 (FBZLOAD) ONLY LOADS
+//* FIZZBUZ1'S GENERATION ONCE FBZCMPR HAS CONFIRMED IT AGREES WITH
+//* FIZZBUZ2 AND FIZZBUZ3 - SEE FBZJOB FOR THE INDEPENDENT, UNCHAINED
+//* VERSION OF THE FOUR LISTING STEPS.
+//*
+//* MODIFICATION HISTORY
+//*   2026-08-09  AS  ORIGINAL JOB STREAM.
+//*   2026-08-09  AS  FBZFEED NOW CATALOGS A NEW GDG GENERATION EACH
+//*                    RUN (DSN...(+1)), THE SAME TREATMENT ALREADY
+//*                    GIVEN FIZZOUT AND FBZCSV, INSTEAD OF A FIXED
+//*                    DATASET NAME THAT COULD ONLY EVER BE ALLOCATED
+//*                    NEW ONCE.  FBZIDX NOW REFERENCES THE VSAM KSDS
+//*                    CLUSTER DEFINE BY FBZGDG WITH DISP=OLD RATHER
+//*                    THAN ALLOCATING A NON-VSAM DATASET DISP=NEW
+//*                    AGAINST AN INDEXED FD EVERY RUN.  SEE FBZGDG
+//*                    FOR THE ONE-TIME GDG BASE AND CLUSTER
+//*                    DEFINITIONS.
+//*   2026-08-09  AS  FBZAUDIT NOW CARRIES SPACE/DCB SO DISP=MOD CAN
+//*                    ACTUALLY ALLOCATE THE LOG THE FIRST TIME ANY
+//*                    STEP RUNS INSTEAD OF FAILING JCL ALLOCATION.
+//*   2026-08-09  AS  FBZFEED BACK TO A FIXED DSN, DISP=MOD - THE
+//*                    WAREHOUSE SLOTTING POLLER WATCHES ONE STABLE
+//*                    NAME FOR NEW RECORDS AND CANNOT FOLLOW A
+//*                    GENERATION NUMBER THAT CHANGES EVERY RUN, SO
+//*                    GDG RETENTION IS NOT APPROPRIATE FOR THIS DD.
+//*                    FIZZOUT AND FBZCSV'S ABNORMAL DISPOSITION
+//*                    CHANGED FROM DELETE TO CATLG SO A GENERATION
+//*                    LEFT PARTIALLY WRITTEN BY AN ABEND STAYS
+//*                    CATALOGED INSTEAD OF BEING UNCATALOGED OUT
+//*                    FROM UNDER A CHECKPOINTED RESTART.  TO RESTART
+//*                    A FAILED STEP FROM ITS CHECKPOINT, RESUBMIT
+//*                    THAT STEP WITH ITS FIZZOUT/FBZCSV DSN SUFFIX
+//*                    CHANGED FROM (+1) TO (0) AND DISP CHANGED FROM
+//*                    (NEW,CATLG,CATLG) TO (MOD,CATLG,CATLG) SO THE
+//*                    PROGRAM EXTENDS THE SAME GENERATION THE FAILED
+//*                    ATTEMPT LEFT BEHIND RATHER THAN A FRESH, EMPTY
+//*                    ONE - A FRESH GENERATION HAS NOTHING IN IT FOR
+//*                    THE CHECKPOINTED RESUME TO EXTEND.
+//*   2026-08-09  AS  ADDED FBZCHKPT DD STATEMENTS TO EACH LISTING
+//*                    STEP - THE CHECKPOINT FILE THE PROGRAMS WRITE
+//*                    TO EVERY FEW ITERATIONS WAS BEING OPENED
+//*                    OUTPUT WITH NO DD BACKING IT AT ALL.  SELECT
+//*                    OPTIONAL ONLY LETS A MISSING DD SUCCEED ON
+//*                    OPEN INPUT (SO A FIRST-EVER RUN STARTS CLEAN);
+//*                    IT DOES NOTHING FOR OPEN OUTPUT, WHICH NEEDS A
+//*                    REAL DD TO RESOLVE A DSN AGAINST.  ALSO FIXED
+//*                    FBZCMPRT'S LRECL, WHICH WAS 60 - A COPY-PASTE
+//*                    FROM A SIBLING DD - AGAINST AN ACTUAL
+//*                    FBZCMP-REPORT-RECORD LENGTH OF 68.
+//*================================================================*
+//*
+//STEP010  EXEC PGM=FIZZBUZ1
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FBZPARM  DD   DSN=PROD.FIZZBUZZ.PARMLIB(FBZPARM),DISP=SHR
+//FIZZOUT  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZIDX   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.INDEX,DISP=OLD
+//FBZCSV   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.CSV(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZFEED  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.FEED,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//FBZAUDIT DD   DSN=PROD.FIZZBUZZ.AUDIT.LOG,DISP=MOD,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//FBZCHKPT DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.CHKPT,DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=FIZZBUZ2,COND=(0,NE)
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FBZPARM  DD   DSN=PROD.FIZZBUZZ.PARMLIB(FBZPARM),DISP=SHR
+//FIZZOUT  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ2.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZIDX   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ2.INDEX,DISP=OLD
+//FBZCSV   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ2.CSV(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZFEED  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ2.FEED,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//FBZAUDIT DD   DSN=PROD.FIZZBUZZ.AUDIT.LOG,DISP=MOD,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//FBZCHKPT DD   DSN=PROD.FIZZBUZZ.FIZZBUZ2.CHKPT,DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=FIZZBUZ3,COND=(0,NE)
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FBZPARM  DD   DSN=PROD.FIZZBUZZ.PARMLIB(FBZPARM),DISP=SHR
+//FIZZOUT  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ3.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZIDX   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ3.INDEX,DISP=OLD
+//FBZCSV   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ3.CSV(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZFEED  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ3.FEED,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//FBZAUDIT DD   DSN=PROD.FIZZBUZZ.AUDIT.LOG,DISP=MOD,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//FBZCHKPT DD   DSN=PROD.FIZZBUZZ.FIZZBUZ3.CHKPT,DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=FIZZBUZ4,COND=(0,NE)
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FBZPARM  DD   DSN=PROD.FIZZBUZZ.PARMLIB(FBZPARM),DISP=SHR
+//FIZZOUT  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ4.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZIDX   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ4.INDEX,DISP=OLD
+//FBZCSV   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ4.CSV(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZFEED  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ4.FEED,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//FBZAUDIT DD   DSN=PROD.FIZZBUZZ.AUDIT.LOG,DISP=MOD,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//FBZCHKPT DD   DSN=PROD.FIZZBUZZ.FIZZBUZ4.CHKPT,DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=FBZCMPR,COND=(0,NE)
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FIZZOUT1 DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.OUTPUT(0),DISP=SHR
+//FIZZOUT2 DD   DSN=PROD.FIZZBUZZ.FIZZBUZ2.OUTPUT(0),DISP=SHR
+//FIZZOUT3 DD   DSN=PROD.FIZZBUZZ.FIZZBUZ3.OUTPUT(0),DISP=SHR
+//FBZCMPRT DD   DSN=PROD.FIZZBUZZ.RECONCILE.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=68,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP060  EXEC PGM=IKJEFT01,COND=(0,NE),DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.V13R1.SDSNEXIT,DISP=SHR
+//         DD   DSN=DSN.V13R1.SDSNLOAD,DISP=SHR
+//FIZZOUT  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.OUTPUT(0),DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB1A)
+  RUN PROGRAM(FBZLOAD) PLAN(FBZLOAD) LIB('PROD.FIZZBUZZ.LOADLIB')
+  END
+/*
