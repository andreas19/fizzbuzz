@@ -0,0 +1,30 @@
+//FBZLOAD  JOB  (ACCTNO),'FIZZBUZZ DB2 LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*================================================================*
+//* FBZLOAD  -  LOAD TODAY'S FIZZOUT LISTING INTO THE FBZHIST TABLE
+//*
+//* RUNS FBZLOAD UNDER DSN RUN SO ONE DAY'S FIZZOUT1 GENERATION
+//* (FIZZBUZ1'S - RECONCILED AGAINST FIZZBUZ2 AND FIZZBUZ3 BY
+//* FBZCMPR) IS INSERTED INTO FBZHIST FOR AD HOC SQL AGAINST
+//* HISTORY.  MEANT TO RUN AS THE LAST STEP OF FBZCHAIN, AFTER THE
+//* RECONCILIATION STEP HAS CONFIRMED THE DAY'S RUN IS CLEAN.
+//*
+//* MODIFICATION HISTORY
+//*   2026-08-09  AS  ORIGINAL JOB STREAM.
+//*================================================================*
+//*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.V13R1.SDSNEXIT,DISP=SHR
+//         DD   DSN=DSN.V13R1.SDSNLOAD,DISP=SHR
+//FIZZOUT  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.OUTPUT(0),DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB1A)
+  RUN PROGRAM(FBZLOAD) PLAN(FBZLOAD) LIB('PROD.FIZZBUZZ.LOADLIB')
+  END
+/*
