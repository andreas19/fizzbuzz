@@ -0,0 +1,165 @@
+//FBZJOB   JOB  (ACCTNO),'FIZZBUZZ DAILY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*================================================================*
+//* FBZJOB  -  RUN THE FOUR FIZZBUZZ LISTING VARIANTS
+//*
+//* EACH STEP RUNS ONE LOAD MODULE AGAINST THE SAME RUN-TIME
+//* PARAMETER FILE (FBZPARM) AND WRITES ITS OWN COPY OF THE DAILY
+//* LISTING (FIZZOUT), ITS OWN KEYED LOOKUP FILE (FBZIDX), AND AN
+//* AUDIT RECORD TO THE SHARED FBZAUDIT LOG.  STEPS ARE INDEPENDENT
+//* OF EACH OTHER - SEE FBZCHAIN FOR THE COND/RC-CHECKED CHAIN THAT
+//* ALSO RUNS THE RECONCILIATION STEP.
+//*
+//* MODIFICATION HISTORY
+//*   2026-08-09  AS  ORIGINAL JOB STREAM.
+//*   2026-08-09  AS  ADDED FBZIDX (KEYED OUTPUT) AND FBZAUDIT
+//*                    (SHARED RUN AUDIT LOG) DD STATEMENTS TO EACH
+//*                    STEP TO MATCH THE NEW FILES THE PROGRAMS NOW
+//*                    OPEN UNCONDITIONALLY AT START-UP.
+//*   2026-08-09  AS  ADDED FBZCSV DD STATEMENTS TO EACH STEP.
+//*                    FBZPARM'S OUTPUT MODE SWITCH SELECTS FIZZOUT
+//*                    OR FBZCSV AT RUN TIME - BOTH ARE ALLOCATED SO
+//*                    EITHER MODE WORKS WITHOUT A JCL CHANGE, AND
+//*                    THE ONE NOT OPENED IS SIMPLY LEFT EMPTY.
+//*   2026-08-09  AS  FIZZOUT AND FBZCSV NOW CATALOG A NEW GDG
+//*                    GENERATION EACH RUN (DSN...(+1)) INSTEAD OF
+//*                    A FIXED DATASET NAME, SO A DAY'S LISTING CAN
+//*                    BE PULLED BACK OUT LATER INSTEAD OF BEING
+//*                    OVERWRITTEN BY THE NEXT RUN.  SEE FBZGDG FOR
+//*                    THE ONE-TIME GDG BASE DEFINITIONS.
+//*   2026-08-09  AS  ADDED FBZFEED DD STATEMENTS TO EACH STEP -
+//*                    THE FIXED-FORMAT FEED THE WAREHOUSE SLOTTING
+//*                    SYSTEM'S INPUT JOB POLLS FOR.
+//*   2026-08-09  AS  FBZFEED NOW CATALOGS A NEW GDG GENERATION EACH
+//*                    RUN (DSN...(+1)), THE SAME TREATMENT ALREADY
+//*                    GIVEN FIZZOUT AND FBZCSV, INSTEAD OF A FIXED
+//*                    DATASET NAME THAT COULD ONLY EVER BE ALLOCATED
+//*                    NEW ONCE.  FBZIDX NOW REFERENCES THE VSAM KSDS
+//*                    CLUSTER DEFINE BY FBZGDG WITH DISP=OLD RATHER
+//*                    THAN ALLOCATING A NON-VSAM DATASET DISP=NEW
+//*                    AGAINST AN INDEXED FD EVERY RUN.  SEE FBZGDG
+//*                    FOR THE ONE-TIME GDG BASE AND CLUSTER
+//*                    DEFINITIONS.
+//*   2026-08-09  AS  FBZAUDIT NOW CARRIES SPACE/DCB SO DISP=MOD CAN
+//*                    ACTUALLY ALLOCATE THE LOG THE FIRST TIME ANY
+//*                    STEP RUNS INSTEAD OF FAILING JCL ALLOCATION.
+//*   2026-08-09  AS  FBZFEED BACK TO A FIXED DSN, DISP=MOD - THE
+//*                    WAREHOUSE SLOTTING POLLER WATCHES ONE STABLE
+//*                    NAME FOR NEW RECORDS AND CANNOT FOLLOW A
+//*                    GENERATION NUMBER THAT CHANGES EVERY RUN, SO
+//*                    GDG RETENTION IS NOT APPROPRIATE FOR THIS DD.
+//*                    FIZZOUT AND FBZCSV'S ABNORMAL DISPOSITION
+//*                    CHANGED FROM DELETE TO CATLG SO A GENERATION
+//*                    LEFT PARTIALLY WRITTEN BY AN ABEND STAYS
+//*                    CATALOGED INSTEAD OF BEING UNCATALOGED OUT
+//*                    FROM UNDER A CHECKPOINTED RESTART.  TO RESTART
+//*                    A FAILED STEP FROM ITS CHECKPOINT, RESUBMIT
+//*                    THAT STEP WITH ITS FIZZOUT/FBZCSV DSN SUFFIX
+//*                    CHANGED FROM (+1) TO (0) AND DISP CHANGED FROM
+//*                    (NEW,CATLG,CATLG) TO (MOD,CATLG,CATLG) SO THE
+//*                    PROGRAM EXTENDS THE SAME GENERATION THE FAILED
+//*                    ATTEMPT LEFT BEHIND RATHER THAN A FRESH, EMPTY
+//*                    ONE - A FRESH GENERATION HAS NOTHING IN IT FOR
+//*                    THE CHECKPOINTED RESUME TO EXTEND.
+//*   2026-08-09  AS  ADDED FBZCHKPT DD STATEMENTS TO EACH STEP - THE
+//*                    CHECKPOINT FILE THE PROGRAMS WRITE TO EVERY
+//*                    FEW ITERATIONS WAS BEING OPENED OUTPUT WITH NO
+//*                    DD BACKING IT AT ALL.  SELECT OPTIONAL ONLY
+//*                    LETS A MISSING DD SUCCEED ON OPEN INPUT (SO A
+//*                    FIRST-EVER RUN STARTS CLEAN); IT DOES NOTHING
+//*                    FOR OPEN OUTPUT, WHICH NEEDS A REAL DD TO
+//*                    RESOLVE A DSN AGAINST.
+//*================================================================*
+//*
+//STEP010  EXEC PGM=FIZZBUZ1
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FBZPARM  DD   DSN=PROD.FIZZBUZZ.PARMLIB(FBZPARM),DISP=SHR
+//FIZZOUT  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZIDX   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.INDEX,DISP=OLD
+//FBZCSV   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.CSV(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZFEED  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.FEED,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//FBZAUDIT DD   DSN=PROD.FIZZBUZZ.AUDIT.LOG,DISP=MOD,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//FBZCHKPT DD   DSN=PROD.FIZZBUZZ.FIZZBUZ1.CHKPT,DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=FIZZBUZ2
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FBZPARM  DD   DSN=PROD.FIZZBUZZ.PARMLIB(FBZPARM),DISP=SHR
+//FIZZOUT  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ2.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZIDX   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ2.INDEX,DISP=OLD
+//FBZCSV   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ2.CSV(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZFEED  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ2.FEED,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//FBZAUDIT DD   DSN=PROD.FIZZBUZZ.AUDIT.LOG,DISP=MOD,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//FBZCHKPT DD   DSN=PROD.FIZZBUZZ.FIZZBUZ2.CHKPT,DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=FIZZBUZ3
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FBZPARM  DD   DSN=PROD.FIZZBUZZ.PARMLIB(FBZPARM),DISP=SHR
+//FIZZOUT  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ3.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZIDX   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ3.INDEX,DISP=OLD
+//FBZCSV   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ3.CSV(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZFEED  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ3.FEED,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//FBZAUDIT DD   DSN=PROD.FIZZBUZZ.AUDIT.LOG,DISP=MOD,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//FBZCHKPT DD   DSN=PROD.FIZZBUZZ.FIZZBUZ3.CHKPT,DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=FIZZBUZ4
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FBZPARM  DD   DSN=PROD.FIZZBUZZ.PARMLIB(FBZPARM),DISP=SHR
+//FIZZOUT  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ4.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZIDX   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ4.INDEX,DISP=OLD
+//FBZCSV   DD   DSN=PROD.FIZZBUZZ.FIZZBUZ4.CSV(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//FBZFEED  DD   DSN=PROD.FIZZBUZZ.FIZZBUZ4.FEED,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//FBZAUDIT DD   DSN=PROD.FIZZBUZZ.AUDIT.LOG,DISP=MOD,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//FBZCHKPT DD   DSN=PROD.FIZZBUZZ.FIZZBUZ4.CHKPT,DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
