@@ -0,0 +1,31 @@
+//FBZMAINT JOB  (ACCTNO),'FIZZBUZZ PARM MAINT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*================================================================*
+//* FBZMAINT  -  RUN THE INTERACTIVE FBZPARM MAINTENANCE TRANSACTION
+//*
+//* RUN THIS FROM A TERMINAL SESSION (TSO OR EQUIVALENT), NOT AS
+//* PART OF THE UNATTENDED DAILY SCHEDULE - THE PROGRAM PUTS UP A
+//* FULL-SCREEN FORM AND WAITS ON OPERATOR INPUT. IT REWRITES
+//* FBZPARM IN PLACE AND APPENDS ONE RECORD TO FBZMLOG NOTING WHO
+//* CHANGED WHAT AND WHEN. FBZJOB'S NEXT RUN PICKS UP WHATEVER IS
+//* SAVED HERE.
+//*
+//* MODIFICATION HISTORY
+//*   2026-08-09  AS  ORIGINAL JOB STREAM.
+//*   2026-08-09  AS  FBZPARM CHANGED FROM DISP=SHR TO DISP=OLD -
+//*                    4000-UPDATE-PARAMETER-FILE OPENS THE MEMBER
+//*                    OUTPUT AND REWRITES IT IN PLACE, WHICH NEEDS
+//*                    EXCLUSIVE CONTROL, NOT SHARED.
+//*   2026-08-09  AS  FBZMLOG NOW CARRIES SPACE/DCB SO DISP=MOD CAN
+//*                    ACTUALLY ALLOCATE IT ON THE FIRST MAINTENANCE
+//*                    RUN INSTEAD OF FAILING JCL ALLOCATION.
+//*================================================================*
+//*
+//STEP010  EXEC PGM=FBZMAINT
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FBZPARM  DD   DSN=PROD.FIZZBUZZ.PARMLIB(FBZPARM),DISP=OLD
+//FBZMLOG  DD   DSN=PROD.FIZZBUZZ.MAINT.LOG,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
