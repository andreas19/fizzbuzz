@@ -0,0 +1,108 @@
+//FBZGDG   JOB  (ACCTNO),'DEFINE FIZZBUZZ GDGS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*================================================================*
+//* FBZGDG  -  ONE-TIME SETUP: DEFINE THE GENERATION DATA GROUPS
+//*            BEHIND THE DAILY FIZZBUZZ OUTPUT, CSV AND FEED
+//*            DATASETS, AND THE FBZIDX VSAM KSDS CLUSTERS.
+//*
+//* RUN THIS JOB ONCE BEFORE THE FIRST FBZJOB EXECUTION, AND AGAIN
+//* ONLY IF A BASE OR CLUSTER EVER NEEDS REBUILDING.  FBZJOB ITSELF
+//* ONLY EVER CATALOGS A NEW GDG GENERATION EACH RUN (DSN...(+1))
+//* AND OPENS THE ALREADY-DEFINED FBZIDX CLUSTERS - IT DOES NOT
+//* DEFINE OR ALTER ANY OF THESE OBJECTS.
+//*
+//* MODIFICATION HISTORY
+//*   2026-08-09  AS  ORIGINAL SETUP JOB. LIMIT(14) KEEPS TWO WEEKS
+//*                    OF DAILY GENERATIONS PER DATASET BEFORE THE
+//*                    OLDEST IS ROLLED OFF AND SCRATCHED.
+//*   2026-08-09  AS  ADDED A GDG BASE FOR FBZFEED, MATCHING THE
+//*                    TREATMENT ALREADY GIVEN FIZZOUT AND FBZCSV,
+//*                    AND DEFINE CLUSTER STATEMENTS FOR THE FOUR
+//*                    FBZIDX VSAM KSDS CLUSTERS THAT FBZJOB/FBZCHAIN
+//*                    HAD BEEN ALLOCATING WITH SEQUENTIAL DISP=NEW
+//*                    JCL AND NO CLUSTER DEFINITION BEHIND THEM.
+//*                    REUSE LETS EACH RUN'S OPEN OUTPUT REINITIALIZE
+//*                    THE CLUSTER EMPTY, THE SAME AS A FRESH DAILY
+//*                    FIZZOUT LISTING; A RESTARTED STEP THEN OPENS
+//*                    THE SAME CLUSTER I-O TO PICK UP WHERE IT LEFT
+//*                    OFF.  KEYS(5 0) AND RECORDSIZE(60 60) MATCH
+//*                    FBZ-IDX-NUM AND THE FBZREC COPYBOOK LAYOUT.
+//*================================================================*
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ1.OUTPUT) -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ1.CSV)    -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ1.FEED)   -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ2.OUTPUT) -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ2.CSV)    -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ2.FEED)   -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ3.OUTPUT) -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ3.CSV)    -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ3.FEED)   -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ4.OUTPUT) -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ4.CSV)    -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.FIZZBUZ4.FEED)   -
+              LIMIT(14)                           -
+              SCRATCH                             -
+              NOEMPTY)
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.FIZZBUZ1.INDEX) -
+              INDEXED                                -
+              RECORDSIZE(60 60)                      -
+              KEYS(5 0)                               -
+              RECORDS(2000 500)                       -
+              REUSE)
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.FIZZBUZ2.INDEX) -
+              INDEXED                                -
+              RECORDSIZE(60 60)                      -
+              KEYS(5 0)                               -
+              RECORDS(2000 500)                       -
+              REUSE)
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.FIZZBUZ3.INDEX) -
+              INDEXED                                -
+              RECORDSIZE(60 60)                      -
+              KEYS(5 0)                               -
+              RECORDS(2000 500)                       -
+              REUSE)
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.FIZZBUZ4.INDEX) -
+              INDEXED                                -
+              RECORDSIZE(60 60)                      -
+              KEYS(5 0)                               -
+              RECORDS(2000 500)                       -
+              REUSE)
+/*
